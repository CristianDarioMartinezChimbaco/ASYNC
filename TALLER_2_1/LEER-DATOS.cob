@@ -1,146 +1,258 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREAR-DATOS.
+       PROGRAM-ID. LEER-DATOS.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT DATOS ASSIGN TO "dataset.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT DATASET ASSIGN TO "dataset.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT NOMBRES ASSIGN TO 'nombres.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ELEMENTOS ASSIGN TO 'elementos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RESULTADO ASSIGN TO 'resultado.txt'
-           ORGANIZATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       
+
       ****************************************************************
       * FD SECTION
       ****************************************************************
        FILE SECTION.
+       FD  NOMBRES.
+           01  NOMBRES-REC         PIC X(50).
+
+       FD  ELEMENTOS.
+           01  ELEMENTOS-REC       PIC X(50).
+
        FD  RESULTADO.
            01  RESULTADO-REC       PIC X(200).
-       FD  DATASET.  
-           01  FD-REC-DATASET      PIC X(101).
-       
+
+       FD  DATOS.
+           01  FD-REC-DATOS        PIC X(122).
+
+       FD  DATASET.
+           01  FD-REC-DATASET      PIC X(122).
+
       ****************************************************************
       * WS SECTION
       ****************************************************************
        WORKING-STORAGE SECTION.
-       01  EOF                     PIC 9 VALUE 0.    
-       01  I                       PIC 9(03) VALUE 1.
-       01  NUM-ALE-DEC             PIC 9(01)V9(10). 
-       01  MULTIPLICADOR           PIC 9(10).    
+       01  EOF                     PIC 9 VALUE 0.
+       01  NUM-ALE-DEC             PIC 9(01)V9(10).
+       01  MULTIPLICADOR           PIC 9(10).
        01  NUM-ALE-INT             PIC 9(10).
+       01  WS-CURRENT-DATE         PIC X(21).
+       01  WS-SUMA-COSTO           PIC 9(15) VALUE ZEROS.
+       01  WS-CANTIDAD-ARG         PIC X(10).
+       01  WS-CANTIDAD-REGISTROS   PIC 9(10) VALUE 1000000.
+       01  WS-DET-COUNT            PIC 9(10) VALUE ZEROS.
+       01  WS-DET-SUMA             PIC 9(15) VALUE ZEROS.
+       01  WS-ARCHIVO-VALIDO       PIC X(01) VALUE 'S'.
+       01  PRODUCTO-MAS-VENDIDO.
+           05  SKU                 PIC X(10).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  NOMBRE              PIC X(30).
+           05  NUMERO              PIC 9(07) VALUE 0.
+       01  TOTAL-NUM               PIC 9(14) VALUE ZEROS.
+       01  WS-RUN-FECHA            PIC X(10).
+       01  WS-RUN-HORA             PIC X(08).
+       01  WS-RUN-ID               PIC X(16).
+      *CATALOG TABLES ARE CAPPED AT 999 BECAUSE ID-PRODUCTO/ID-CLIENTE
+      *ARE 3-DIGIT FIELDS. WS-PRODUCTOS-CARGADOS/WS-CLIENTES-CARGADOS
+      *TRACK HOW MANY ROWS WERE ACTUALLY LOADED SO ESCRIBIR-DATOS ONLY
+      *PICKS POPULATED SLOTS, EVEN WHEN THE CATALOG FILE IS SMALLER
+      *THAN THE TABLE CAPACITY - SAME PATTERN AS CREAR-DATOS.
+       01  WS-PRODUCTOS-CARGADOS   PIC 9(03) VALUE ZEROS.
+       01  WS-CLIENTES-CARGADOS    PIC 9(03) VALUE ZEROS.
+       01  WS-PRODUCTOS-DESCARTADOS PIC 9(05) VALUE ZEROS.
+       01  WS-CLIENTES-DESCARTADOS PIC 9(05) VALUE ZEROS.
+
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
+
+       01  PRODUCTO OCCURS 1000 TIMES.
+           05  ID-PRODUCTO         PIC X(03).
+           05  SKU-PRODUCTO        PIC X(10).
+           05  NOMBRE-PRODUCTO     PIC X(30).
+           05  CATEGORIA-PRODUCTO  PIC X(03).
+           05  PRECIO              PIC 9(10).
+           05  CANTIDAD            PIC 9(07) VALUE ZEROS.
+
+       01  CLIENTE OCCURS 1000 TIMES.
+           05  ID-CLIENTE          PIC 9(03).
+           05  NOMBRE-CLIENTE      PIC X(50).
 
-       01  WS-VENTA.
-           05  CLIENTE-ID          PIC 9(03).
-           05  FILLER1             PIC X(01) VALUE ' '. 
-           05  CLIENTE-NOMBRE      PIC X(50).  
-           05  FILLER2             PIC X(01) VALUE ' '.
-           05  PRODUCTO-ID         PIC X(03).
-           05  FILLER3             PIC X(01) VALUE ' '.
-           05  PRODUCTO-NOMBRE     PIC X(30).
-           05  FILLER4             PIC X(01) VALUE ' '.
-           05  COSTO               PIC 9(10).
-           05  FILLER5             PIC X(01) VALUE '|'.
-       
-       
        PROCEDURE DIVISION.
+      *OPTIONAL ROW-COUNT OVERRIDE, SEE CREAR-DATOS.
+       ACCEPT WS-CANTIDAD-ARG FROM COMMAND-LINE
+       IF WS-CANTIDAD-ARG NOT = SPACES
+           MOVE FUNCTION NUMVAL (WS-CANTIDAD-ARG) TO
+               WS-CANTIDAD-REGISTROS
+       END-IF
        PERFORM LEER-NOMBRES
        PERFORM LEER-ELEMENTOS
        PERFORM ESCRIBIR-DATOS
+       PERFORM LEER-DATOS
+       IF WS-ARCHIVO-VALIDO = 'S'
+           PERFORM CAPTURAR-FECHA-CORRIDA
+           DISPLAY "**CORRIDA** " WS-RUN-FECHA " " WS-RUN-HORA
+               " ID:" WS-RUN-ID
+           DISPLAY "EL PRODUCTO MAS VENDIDO ES: " PRODUCTO-MAS-VENDIDO
+           DISPLAY "TOTAL VENTAS: " TOTAL-NUM
+       ELSE
+           DISPLAY "ARCHIVO dataset.txt INCOMPLETO - SIN REPORTE"
+       END-IF.
        STOP RUN.
 
        LEER-ELEMENTOS.
        OPEN INPUT ELEMENTOS
            PERFORM UNTIL EOF = 1
-               READ ELEMENTOS 
-                   AT END 
-      *                 DISPLAY "FINALIZO LECTURA ELEMENTOS"
+               READ ELEMENTOS
+                   AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE ELEMENTOS-REC TO NOMBRE-PRODUCTO (I)  
-      *                 DISPLAY NOMBRE-PRODUCTO (I) 
-                       MOVE 10000 TO MULTIPLICADOR
-                       PERFORM GENERADOR-ALEATORIOS
-                       MOVE NUM-ALE-INT TO PRECIO (I)
-      *                 DISPLAY "PRECIO: ", PRECIO (I)      
-                       MOVE I TO ID-PRODUCTO (I)
-                       ADD 1 TO I 
+                       IF WS-PRODUCTOS-CARGADOS >= 999
+                           ADD 1 TO WS-PRODUCTOS-DESCARTADOS
+                       ELSE
+                           ADD 1 TO WS-PRODUCTOS-CARGADOS
+                           MOVE SPACES TO CATEGORIA-PRODUCTO
+                               (WS-PRODUCTOS-CARGADOS)
+                           UNSTRING ELEMENTOS-REC DELIMITED BY ','
+                               INTO SKU-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                               NOMBRE-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                               CATEGORIA-PRODUCTO
+                                   (WS-PRODUCTOS-CARGADOS)
+                           END-UNSTRING
+                           MOVE 10000 TO MULTIPLICADOR
+                           PERFORM GENERADOR-ALEATORIOS
+                           MOVE NUM-ALE-INT TO
+                               PRECIO (WS-PRODUCTOS-CARGADOS)
+                           MOVE WS-PRODUCTOS-CARGADOS TO
+                               ID-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                       END-IF
                END-READ
-               IF I > 100
-                   MOVE 1 TO EOF
-               END-IF
            END-PERFORM
        CLOSE ELEMENTOS
-       MOVE 0 TO EOF
-       MOVE 1 TO I.
+       IF WS-PRODUCTOS-DESCARTADOS > 0
+           DISPLAY "ADVERTENCIA: SE DESCARTARON "
+               WS-PRODUCTOS-DESCARTADOS
+               " FILAS DE elementos.txt (LIMITE 999)"
+       END-IF
+       MOVE 0 TO EOF.
 
        LEER-NOMBRES.
        OPEN INPUT NOMBRES
            PERFORM UNTIL EOF = 1
-               READ NOMBRES 
-                   AT END 
-      *                 DISPLAY "FINALIZO LECTURA NOMBRES"
+               READ NOMBRES
+                   AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE NOMBRES-REC TO NOMBRE-CLIENTE (I)
-      *                 DISPLAY NOMBRE-CLIENTE  (I)                       
-                       MOVE I TO ID-CLIENTE (I)
-                       ADD 1 TO I 
+                       IF WS-CLIENTES-CARGADOS >= 999
+                           ADD 1 TO WS-CLIENTES-DESCARTADOS
+                       ELSE
+                           ADD 1 TO WS-CLIENTES-CARGADOS
+                           MOVE NOMBRES-REC TO
+                               NOMBRE-CLIENTE (WS-CLIENTES-CARGADOS)
+                           MOVE WS-CLIENTES-CARGADOS TO
+                               ID-CLIENTE (WS-CLIENTES-CARGADOS)
+                       END-IF
                END-READ
-               IF I > 100
-                   MOVE 1 TO EOF
-               END-IF
            END-PERFORM
        CLOSE NOMBRES
-       MOVE 0 TO EOF
-       MOVE 1 TO I.
-       
+       IF WS-CLIENTES-DESCARTADOS > 0
+           DISPLAY "ADVERTENCIA: SE DESCARTARON "
+               WS-CLIENTES-DESCARTADOS
+               " FILAS DE nombres.txt (LIMITE 999)"
+       END-IF
+       MOVE 0 TO EOF.
+
        GENERADOR-ALEATORIOS.
-       COMPUTE NUM-ALE-DEC = FUNCTION RANDOM 
-      *DISPLAY "NUMERO ALEATORIO DECIMAL: ", NUM-ALE-DEC
-      *DISPLAY "MULTIPLICADOR: ", MULTIPLICADOR
+       COMPUTE NUM-ALE-DEC = FUNCTION RANDOM
        MULTIPLY NUM-ALE-DEC BY MULTIPLICADOR GIVING NUM-ALE-INT
-      *DISPLAY "NUMERO ALEATORIO ENTERO: ", NUM-ALE-INT
-       IF NUM-ALE-INT = 0
-           ADD 1 TO NUM-ALE-INT
-       END-IF.
-       
+       ADD 1 TO NUM-ALE-INT.
+
        ESCRIBIR-DATOS.
        OPEN OUTPUT DATOS
-           PERFORM 1000000 TIMES
-               MOVE 100 TO MULTIPLICADOR        
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+               WS-CURRENT-DATE (7:2) DELIMITED BY SIZE INTO HDR-FECHA
+           STRING WS-CURRENT-DATE (9:2) ':' WS-CURRENT-DATE (11:2) ':'
+               WS-CURRENT-DATE (13:2) DELIMITED BY SIZE INTO HDR-HORA
+           MOVE WS-DATASET-HDR TO FD-REC-DATOS
+           WRITE FD-REC-DATOS
+           PERFORM WS-CANTIDAD-REGISTROS TIMES
+               MOVE WS-CLIENTES-CARGADOS TO MULTIPLICADOR
                PERFORM GENERADOR-ALEATORIOS
-               IF NUM-ALE-INT > 100
-                   MOVE 100 TO NUM-ALE-INT
-               END-IF
                MOVE ID-CLIENTE (NUM-ALE-INT) TO CLIENTE-ID
                MOVE NOMBRE-CLIENTE (NUM-ALE-INT) TO CLIENTE-NOMBRE
+               MOVE WS-PRODUCTOS-CARGADOS TO MULTIPLICADOR
                PERFORM GENERADOR-ALEATORIOS
-               IF NUM-ALE-INT > 100
-                   MOVE 100 TO NUM-ALE-INT
-               END-IF
                MOVE ID-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-ID
+               MOVE SKU-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-SKU
                MOVE NOMBRE-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-NOMBRE
+               MOVE CATEGORIA-PRODUCTO (NUM-ALE-INT) TO
+                   PRODUCTO-CATEGORIA
                MOVE PRECIO (NUM-ALE-INT) TO COSTO
-      *         DISPLAY WS-VENTA
+               ADD COSTO TO WS-SUMA-COSTO
                MOVE WS-VENTA TO FD-REC-DATOS
                WRITE FD-REC-DATOS
            END-PERFORM
+           MOVE WS-CANTIDAD-REGISTROS TO TRL-CANTIDAD
+           MOVE WS-SUMA-COSTO TO TRL-SUMA-COSTO
+           MOVE WS-DATASET-TRL TO FD-REC-DATOS
+           WRITE FD-REC-DATOS
        CLOSE DATOS.
-       
+
        LEER-DATOS.
        OPEN INPUT DATASET
            PERFORM UNTIL EOF = 1
-               READ DATASET 
+               READ DATASET
                    AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                        
+                       EVALUATE FD-REC-DATASET (1:3)
+                       WHEN 'HDR'
+                           MOVE FD-REC-DATASET (1:23) TO WS-DATASET-HDR
+                       WHEN 'TRL'
+                           MOVE FD-REC-DATASET (1:30) TO WS-DATASET-TRL
+                           PERFORM VALIDAR-TRAILER
+                       WHEN OTHER
+                           MOVE FD-REC-DATASET TO WS-VENTA
+                           ADD COSTO TO TOTAL-NUM
+                           ADD 1 TO WS-DET-COUNT
+                           ADD COSTO TO WS-DET-SUMA
+                           PERFORM CONTAR-PRODUCTOS
+                       END-EVALUATE
                END-READ
-               IF I > 100
-                   MOVE 1 TO EOF
-               END-IF
-           END-PERFORM           
-       CLOSE NOMBRES
-       MOVE 0 TO EOF
-       MOVE 1 TO I.
\ No newline at end of file
+           END-PERFORM
+       CLOSE DATASET
+       MOVE 0 TO EOF.
+
+       VALIDAR-TRAILER.
+       IF TRL-CANTIDAD NOT = WS-DET-COUNT
+           OR TRL-SUMA-COSTO NOT = WS-DET-SUMA
+           MOVE 'N' TO WS-ARCHIVO-VALIDO
+           DISPLAY "ADVERTENCIA: TRAILER NO COINCIDE - ESPERADO "
+               TRL-CANTIDAD "/" TRL-SUMA-COSTO " LEIDO "
+               WS-DET-COUNT "/" WS-DET-SUMA
+       END-IF.
+
+       CONTAR-PRODUCTOS.
+       ADD 1 TO CANTIDAD (PRODUCTO-ID)
+       IF NUMERO < CANTIDAD (PRODUCTO-ID)
+           MOVE PRODUCTO-SKU TO SKU
+           MOVE PRODUCTO-NOMBRE TO NOMBRE
+           MOVE CANTIDAD (PRODUCTO-ID) TO NUMERO
+       END-IF.
+
+       CAPTURAR-FECHA-CORRIDA.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+           WS-CURRENT-DATE (7:2) DELIMITED BY SIZE INTO WS-RUN-FECHA
+       STRING WS-CURRENT-DATE (9:2) ':' WS-CURRENT-DATE (11:2) ':'
+           WS-CURRENT-DATE (13:2) DELIMITED BY SIZE INTO WS-RUN-HORA
+       STRING WS-CURRENT-DATE (1:14) WS-CURRENT-DATE (15:2)
+           DELIMITED BY SIZE INTO WS-RUN-ID.
