@@ -0,0 +1,98 @@
+      ****************************************************************
+      * BUCKET-SORT-PROC - THE BUCKET-SORT RANKING ENGINE ITSELF.
+      * DISTRIBUTES WS-RANK-ENTRADA INTO WS-RANK-NUM-BUCKETS RANGE
+      * BUCKETS, INSERTION-SORTS EACH BUCKET, THEN CONCATENATES THE
+      * BUCKETS IN ORDER INTO WS-RANK-ORDENADO - SINCE EVERY VALUE IN
+      * BUCKET N IS SMALLER THAN EVERY VALUE IN BUCKET N+1 AND EACH
+      * BUCKET IS INTERNALLY SORTED, A STRAIGHT CONCATENATION YIELDS
+      * THE FULL LIST IN ASCENDING ORDER. SHARED BY BUCKET-SORT.cob
+      * (WHERE THIS ALGORITHM WAS ORIGINALLY WRITTEN) AND LEER-DATOS4'S
+      * TOP-10 PRODUCT/CLIENT RANKINGS, SO THE SORT LOGIC ONLY EXISTS
+      * ONCE.
+      ****************************************************************
+       RANK-BUCKET-SORT.
+       PERFORM RANK-DISTRIBUIR
+       PERFORM RANK-ORDENAR-BUCKETS
+       PERFORM RANK-COMBINAR
+       .
+
+      *AGRUPAR LOS NUMEROS EN BUCKETS SEGUN SU RANGO DE VALOR
+       RANK-DISTRIBUIR.
+       MOVE ZEROS TO WS-RANK-MAX-VALOR
+       PERFORM VARYING WS-RANK-I FROM 1 BY 1
+               UNTIL WS-RANK-I > WS-RANK-COUNT
+           IF WS-RANK-VALOR (WS-RANK-I) > WS-RANK-MAX-VALOR
+               MOVE WS-RANK-VALOR (WS-RANK-I) TO WS-RANK-MAX-VALOR
+           END-IF
+       END-PERFORM
+       COMPUTE WS-RANK-ANCHO-BUCKET =
+           (WS-RANK-MAX-VALOR / WS-RANK-NUM-BUCKETS) + 1
+       PERFORM VARYING WS-RANK-B FROM 1 BY 1
+               UNTIL WS-RANK-B > WS-RANK-NUM-BUCKETS
+           MOVE 0 TO WS-RANK-BUCKET-NUM (WS-RANK-B)
+       END-PERFORM
+       PERFORM VARYING WS-RANK-I FROM 1 BY 1
+               UNTIL WS-RANK-I > WS-RANK-COUNT
+           COMPUTE WS-RANK-B =
+               (WS-RANK-VALOR (WS-RANK-I) / WS-RANK-ANCHO-BUCKET) + 1
+           IF WS-RANK-B > WS-RANK-NUM-BUCKETS
+               MOVE WS-RANK-NUM-BUCKETS TO WS-RANK-B
+           END-IF
+           ADD 1 TO WS-RANK-BUCKET-NUM (WS-RANK-B)
+           MOVE WS-RANK-VALOR (WS-RANK-I)
+               TO WS-RANK-BK-VALOR
+                   (WS-RANK-B, WS-RANK-BUCKET-NUM (WS-RANK-B))
+           MOVE WS-RANK-INDICE (WS-RANK-I)
+               TO WS-RANK-BK-INDICE
+                   (WS-RANK-B, WS-RANK-BUCKET-NUM (WS-RANK-B))
+       END-PERFORM
+       .
+
+      *ORDENAR CADA BUCKET DE FORMA INDEPENDIENTE
+       RANK-ORDENAR-BUCKETS.
+       PERFORM VARYING WS-RANK-B FROM 1 BY 1
+               UNTIL WS-RANK-B > WS-RANK-NUM-BUCKETS
+           PERFORM RANK-INSERTION-SORT-BUCKET
+       END-PERFORM
+       .
+
+      *INSERTION SORT ASCENDENTE DENTRO DE UN SOLO BUCKET
+       RANK-INSERTION-SORT-BUCKET.
+       PERFORM VARYING WS-RANK-I FROM 2 BY 1
+               UNTIL WS-RANK-I > WS-RANK-BUCKET-NUM (WS-RANK-B)
+           MOVE WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-I)
+               TO WS-RANK-TEMP-VALOR
+           MOVE WS-RANK-BK-INDICE (WS-RANK-B, WS-RANK-I)
+               TO WS-RANK-TEMP-INDICE
+           MOVE WS-RANK-I TO WS-RANK-J
+           PERFORM UNTIL WS-RANK-J = 1
+               OR WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-J - 1) <=
+                   WS-RANK-TEMP-VALOR
+               MOVE WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-J - 1) TO
+                   WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-J)
+               MOVE WS-RANK-BK-INDICE (WS-RANK-B, WS-RANK-J - 1) TO
+                   WS-RANK-BK-INDICE (WS-RANK-B, WS-RANK-J)
+               SUBTRACT 1 FROM WS-RANK-J
+           END-PERFORM
+           MOVE WS-RANK-TEMP-VALOR
+               TO WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-J)
+           MOVE WS-RANK-TEMP-INDICE
+               TO WS-RANK-BK-INDICE (WS-RANK-B, WS-RANK-J)
+       END-PERFORM
+       .
+
+      *COMBINAR LOS BUCKETS YA ORDENADOS EN UNA SOLA LISTA ASCENDENTE
+       RANK-COMBINAR.
+       MOVE 0 TO WS-RANK-OUT-POS
+       PERFORM VARYING WS-RANK-B FROM 1 BY 1
+               UNTIL WS-RANK-B > WS-RANK-NUM-BUCKETS
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+                   UNTIL WS-RANK-I > WS-RANK-BUCKET-NUM (WS-RANK-B)
+               ADD 1 TO WS-RANK-OUT-POS
+               MOVE WS-RANK-BK-VALOR (WS-RANK-B, WS-RANK-I) TO
+                   WS-RANK-VALOR-ORD (WS-RANK-OUT-POS)
+               MOVE WS-RANK-BK-INDICE (WS-RANK-B, WS-RANK-I) TO
+                   WS-RANK-INDICE-ORD (WS-RANK-OUT-POS)
+           END-PERFORM
+       END-PERFORM
+       .
