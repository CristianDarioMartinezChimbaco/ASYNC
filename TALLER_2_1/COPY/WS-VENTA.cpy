@@ -0,0 +1,35 @@
+      ****************************************************************
+      * WS-VENTA - LAYOUT OF A DETAIL (DET) RECORD ON dataset*.txt.
+      * SHARED BY CREAR-DATOS (WRITER) AND EVERY LEER-DATOS* READER
+      * SO THE LINE LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+      * TIPO-TRANSACCION IS 'V' FOR A SALE OR 'R' FOR A REFUND/VOID -
+      * COSTO IS ALWAYS STORED AS A POSITIVE MAGNITUDE AND READERS
+      * NETTING REVENUE SUBTRACT IT WHEN TIPO-TRANSACCION IS 'R'.
+      * PRODUCTO-SKU IS THE CATALOG'S OWN ALPHANUMERIC CODE FOR THE
+      * PRODUCT (FROM elementos.txt) - IT SURVIVES A LINE BEING ADDED
+      * OR REMOVED FROM THE CATALOG, UNLIKE PRODUCTO-ID, WHICH STAYS
+      * THE PRODUCT'S ROW POSITION AND IS ONLY USED INTERNALLY TO
+      * INDEX THE PRODUCTO TABLE. PRODUCTO-CATEGORIA IS THE CATALOG'S
+      * DEPARTMENT/CATEGORY CODE FOR THE PRODUCT (ALSO FROM
+      * elementos.txt) SO READERS CAN EVENTUALLY ROLL SALES UP BY
+      * CATEGORY INSTEAD OF ONLY BY INDIVIDUAL PRODUCT.
+      ****************************************************************
+       01  WS-VENTA.
+           05  REG-TIPO            PIC X(03) VALUE 'DET'.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TIPO-TRANSACCION    PIC X(01) VALUE 'V'.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  CLIENTE-ID          PIC 9(03).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  CLIENTE-NOMBRE      PIC X(50).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  PRODUCTO-ID         PIC 9(03).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  PRODUCTO-SKU        PIC X(10).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  PRODUCTO-NOMBRE     PIC X(30).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  PRODUCTO-CATEGORIA  PIC X(03).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  COSTO               PIC 9(10).
+           05  FILLER              PIC X(01) VALUE '|'.
