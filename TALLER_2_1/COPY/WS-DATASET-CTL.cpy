@@ -0,0 +1,19 @@
+      ****************************************************************
+      * WS-DATASET-HDR / WS-DATASET-TRL - HEADER AND TRAILER CONTROL
+      * RECORDS WRITTEN BY CREAR-DATOS AT THE START/END OF dataset*.txt
+      * SO A READER CAN CONFIRM THE FILE IS COMPLETE BEFORE IT TRUSTS
+      * THE DET RECORDS IN BETWEEN.
+      ****************************************************************
+       01  WS-DATASET-HDR.
+           05  HDR-TIPO            PIC X(03) VALUE 'HDR'.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  HDR-FECHA           PIC X(10).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  HDR-HORA            PIC X(08).
+
+       01  WS-DATASET-TRL.
+           05  TRL-TIPO            PIC X(03) VALUE 'TRL'.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TRL-CANTIDAD        PIC 9(10) VALUE ZEROS.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TRL-SUMA-COSTO      PIC 9(15) VALUE ZEROS.
