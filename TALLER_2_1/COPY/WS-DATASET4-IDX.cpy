@@ -0,0 +1,16 @@
+      ****************************************************************
+      * IDX-REC - ONE ENTRY IN dataset4_idx.dat, THE INDEXED (KEYED ON
+      * CLIENTE-ID) COMPANION TO dataset4.txt. THE KEY IS
+      * CLIENTE-ID+SEQ RATHER THAN CLIENTE-ID ALONE SINCE ONE CLIENT
+      * CAN HAVE MANY DET LINES AND A PRIMARY RECORD KEY MUST BE
+      * UNIQUE - IDX-SEQ (THE DET LINE'S OWN WS-DET-COUNT) JUST BREAKS
+      * TIES SO EVERY LINE STILL GETS ITS OWN ENTRY. A READER LOOKS UP
+      * A CLIENT WITH START ... KEY IS >= ON IDX-CLIENTE-ID/ZEROS, THEN
+      * READS NEXT WHILE IDX-CLIENTE-ID STILL MATCHES, INSTEAD OF
+      * SCANNING EVERY RECORD IN dataset4.txt.
+      ****************************************************************
+       01  IDX-REC.
+           05  IDX-CLAVE.
+               10  IDX-CLIENTE-ID  PIC 9(03).
+               10  IDX-SEQ         PIC 9(10).
+           05  IDX-LINEA           PIC X(122).
