@@ -0,0 +1,9 @@
+      ****************************************************************
+      * RECHAZADO-REC - ONE LINE OF REJECTED.TXT: WHY A DET RECORD
+      * FAILED VALIDATION, FOLLOWED BY THE OFFENDING RAW LINE, SO IT
+      * CAN BE INSPECTED AND REPLAYED WITHOUT RE-READING dataset*.txt.
+      ****************************************************************
+       01  RECHAZADO-REC.
+           05  RCH-MOTIVO          PIC X(30).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  RCH-LINEA           PIC X(122).
