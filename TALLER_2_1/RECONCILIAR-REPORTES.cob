@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIAR-REPORTES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DATASET0 ASSIGN TO "dataset0.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DATASET4 ASSIGN TO "dataset4.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+      ****************************************************************
+      * FD SECTION
+      ****************************************************************
+       FILE SECTION.
+       FD  DATASET0.
+           01  FD-REC-DATASET0     PIC X(122).
+       FD  DATASET4.
+           01  FD-REC-DATASET4     PIC X(122).
+
+      ****************************************************************
+      * WS SECTION
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01  EOF                     PIC 9 VALUE 0.
+       01  WS-I                    PIC 9(03).
+       01  WS-SUB                  PIC 9(04).
+       01  WS-DISCREPANCIAS-CLI    PIC 9(05) VALUE ZEROS.
+       01  WS-DISCREPANCIAS-PROD   PIC 9(05) VALUE ZEROS.
+
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
+
+      *INDEPENDENT TALLY TABLES PER DATASET, MIRRORING LEER-DATOS4'S
+      *CLIENTE/PRODUCTO OCCURS 1000 LAYOUT AND ITS GROSS (UNSIGNED,
+      *NOT NETTED FOR REFUNDS) ACCUMULATION RULE SO BOTH SIDES OF THE
+      *COMPARISON ARE COMPUTED THE SAME WAY LEER-DATOS0/4 COMPUTE THEM.
+       01  PRODUCTO0 OCCURS 1000 TIMES.
+           05  ID-PRODUCTO0        PIC X(03).
+           05  NOMBRE-PRODUCTO0    PIC X(30).
+           05  CANTIDAD0           PIC 9(07) VALUE ZEROS.
+           05  INGRESO0            PIC 9(15) VALUE ZEROS.
+       01  CLIENTE0 OCCURS 1000 TIMES.
+           05  ID-CLIENTE0         PIC 9(03) VALUE ZEROS.
+           05  NOMBRE-CLIENTE0     PIC X(50).
+           05  TOTAL-GASTADO0      PIC 9(15) VALUE ZEROS.
+
+       01  PRODUCTO4 OCCURS 1000 TIMES.
+           05  ID-PRODUCTO4        PIC X(03).
+           05  NOMBRE-PRODUCTO4    PIC X(30).
+           05  CANTIDAD4           PIC 9(07) VALUE ZEROS.
+           05  INGRESO4            PIC 9(15) VALUE ZEROS.
+       01  CLIENTE4 OCCURS 1000 TIMES.
+           05  ID-CLIENTE4         PIC 9(03) VALUE ZEROS.
+           05  NOMBRE-CLIENTE4     PIC X(50).
+           05  TOTAL-GASTADO4      PIC 9(15) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PERFORM LEER-DATASET0
+       PERFORM LEER-DATASET4
+       DISPLAY "**RECONCILIACION dataset0.txt vs dataset4.txt**"
+       PERFORM RECONCILIAR-CLIENTES
+       PERFORM RECONCILIAR-PRODUCTOS
+       IF WS-DISCREPANCIAS-CLI = 0 AND WS-DISCREPANCIAS-PROD = 0
+           DISPLAY "SIN DISCREPANCIAS - AMBOS REPORTES COINCIDEN"
+       END-IF.
+       STOP RUN.
+
+       LEER-DATASET0.
+       OPEN INPUT DATASET0
+           PERFORM UNTIL EOF = 1
+               READ DATASET0
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       EVALUATE FD-REC-DATASET0 (1:3)
+                       WHEN 'HDR'
+                           CONTINUE
+                       WHEN 'TRL'
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE FD-REC-DATASET0 TO WS-VENTA
+                           PERFORM ORGANIZAR-CLIENTES0
+                           PERFORM CONTAR-PRODUCTOS0
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+       CLOSE DATASET0
+       MOVE 0 TO EOF.
+
+       LEER-DATASET4.
+       OPEN INPUT DATASET4
+           PERFORM UNTIL EOF = 1
+               READ DATASET4
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       EVALUATE FD-REC-DATASET4 (1:3)
+                       WHEN 'HDR'
+                           CONTINUE
+                       WHEN 'TRL'
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE FD-REC-DATASET4 TO WS-VENTA
+                           PERFORM ORGANIZAR-CLIENTES4
+                           PERFORM CONTAR-PRODUCTOS4
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+       CLOSE DATASET4
+       MOVE 0 TO EOF.
+
+      *NEITHER dataset0.txt NOR dataset4.txt HAS BEEN RUN THROUGH
+      *VALIDAR-VENTA BY THIS POINT - THAT SCREENING HAPPENS INSIDE
+      *LEER-DATOS0/4 ONLY - SO A CORRUPTED CLIENTE-ID STILL HAS TO BE
+      *RANGE-CHECKED HERE BEFORE IT IS USED TO SUBSCRIPT CLIENTE0/4.
+       ORGANIZAR-CLIENTES0.
+       IF CLIENTE-ID >= 1 AND CLIENTE-ID <= 999
+           MOVE CLIENTE-ID TO WS-I
+           MOVE CLIENTE-ID TO ID-CLIENTE0 (WS-I)
+           MOVE CLIENTE-NOMBRE TO NOMBRE-CLIENTE0 (WS-I)
+           ADD COSTO TO TOTAL-GASTADO0 (WS-I)
+       END-IF.
+
+       CONTAR-PRODUCTOS0.
+       IF PRODUCTO-ID >= 1 AND PRODUCTO-ID <= 999
+           MOVE PRODUCTO-ID TO WS-I
+           MOVE PRODUCTO-ID TO ID-PRODUCTO0 (WS-I)
+           MOVE PRODUCTO-NOMBRE TO NOMBRE-PRODUCTO0 (WS-I)
+           ADD 1 TO CANTIDAD0 (WS-I)
+           ADD COSTO TO INGRESO0 (WS-I)
+       END-IF.
+
+       ORGANIZAR-CLIENTES4.
+       IF CLIENTE-ID >= 1 AND CLIENTE-ID <= 999
+           MOVE CLIENTE-ID TO WS-I
+           MOVE CLIENTE-ID TO ID-CLIENTE4 (WS-I)
+           MOVE CLIENTE-NOMBRE TO NOMBRE-CLIENTE4 (WS-I)
+           ADD COSTO TO TOTAL-GASTADO4 (WS-I)
+       END-IF.
+
+       CONTAR-PRODUCTOS4.
+       IF PRODUCTO-ID >= 1 AND PRODUCTO-ID <= 999
+           MOVE PRODUCTO-ID TO WS-I
+           MOVE PRODUCTO-ID TO ID-PRODUCTO4 (WS-I)
+           MOVE PRODUCTO-NOMBRE TO NOMBRE-PRODUCTO4 (WS-I)
+           ADD 1 TO CANTIDAD4 (WS-I)
+           ADD COSTO TO INGRESO4 (WS-I)
+       END-IF.
+
+       RECONCILIAR-CLIENTES.
+       PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 999
+           IF TOTAL-GASTADO0 (WS-SUB) NOT = TOTAL-GASTADO4 (WS-SUB)
+               ADD 1 TO WS-DISCREPANCIAS-CLI
+               DISPLAY "DISCREPANCIA CLIENTE " WS-SUB
+                   " DATASET0=" TOTAL-GASTADO0 (WS-SUB)
+                   " DATASET4=" TOTAL-GASTADO4 (WS-SUB)
+           END-IF
+       END-PERFORM
+       DISPLAY "TOTAL DISCREPANCIAS DE CLIENTES: "
+           WS-DISCREPANCIAS-CLI.
+
+       RECONCILIAR-PRODUCTOS.
+       PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 999
+           IF CANTIDAD0 (WS-SUB) NOT = CANTIDAD4 (WS-SUB)
+               OR INGRESO0 (WS-SUB) NOT = INGRESO4 (WS-SUB)
+               ADD 1 TO WS-DISCREPANCIAS-PROD
+               DISPLAY "DISCREPANCIA PRODUCTO " WS-SUB
+                   " DATASET0 CANT=" CANTIDAD0 (WS-SUB)
+                   " ING=" INGRESO0 (WS-SUB)
+                   " DATASET4 CANT=" CANTIDAD4 (WS-SUB)
+                   " ING=" INGRESO4 (WS-SUB)
+           END-IF
+       END-PERFORM
+       DISPLAY "TOTAL DISCREPANCIAS DE PRODUCTOS: "
+           WS-DISCREPANCIAS-PROD.
