@@ -1,100 +1,418 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEER-DATOS0.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT DATASET ASSIGN TO "dataset0.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RESULTADO ASSIGN TO 'resultado.txt'
-           ORGANIZATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RECHAZADOS ASSIGN TO 'REJECTED.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RCH-STATUS.
+       SELECT CHECKPOINT ASSIGN TO 'CHECKPOINT0.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
-       
+
       ****************************************************************
       * FD SECTION
       ****************************************************************
        FILE SECTION.
        FD  RESULTADO.
            01  RESULTADO-REC       PIC X(200).
-       FD  DATASET.  
-           01  FD-REC-DATASET      PIC X(101).
-       
+       FD  DATASET.
+           01  FD-REC-DATASET      PIC X(122).
+       FD  RECHAZADOS.
+           COPY WS-RECHAZO.
+
+      ****************************************************************
+      * CHECKPOINT FILE - ONE FIXED-WIDTH FD RECORD, WRITTEN THREE
+      * TIMES PER CHECKPOINT (CTR/PRD/CLI, EACH TAGGED IN ITS OWN
+      * WORKING-STORAGE VIEW), THE SAME WAY EVERY OTHER FD IN THIS
+      * PROGRAM IS A FLAT PIC X BUFFER THAT WORKING-STORAGE RECORDS
+      * ARE MOVED INTO/OUT OF (SEE FD-REC-DATASET/WS-VENTA). CTR HOLDS
+      * THE RUNNING COUNTERS, PRD AND CLI HOLD THE ENTIRE
+      * PRODUCTO/CLIENTE TABLES FLATTENED TO TEXT SO A RESTART CAN
+      * RELOAD THEM WITH ONE MOVE EACH INSTEAD OF REBUILDING THEM ROW
+      * BY ROW.
+      ****************************************************************
+       FD  CHECKPOINT.
+       01  FD-CKPT-REC              PIC X(69004).
+
       ****************************************************************
       * WS SECTION
       ****************************************************************
        WORKING-STORAGE SECTION.
-       01  EOF                     PIC 9 VALUE 0.    
-       01  I                       PIC 9(03) VALUE 1.      
-       01  PRODUCTO-MAS-VENDIDO. 
-           05  NOMBRE              PIC X(30).
-           05  NUMERO              PIC 9(07) VALUE 0.
-       01  WS-VENTA.
-           05  CLIENTE-ID          PIC 9(03) VALUE ZEROS.
-           05  FILLER              PIC X(01) VALUE ' '. 
-           05  CLIENTE-NOMBRE      PIC X(50).  
-           05  FILLER              PIC X(01) VALUE ' '.
-           05  PRODUCTO-ID         PIC 9(03) VALUE ZEROS.
+       01  EOF                     PIC 9 VALUE 0.
+       01  I                       PIC 9(03) VALUE 1.
+       01  J                       PIC 9(02) VALUE 0.
+       01  K                       PIC 9(02) VALUE 0.
+       01  M                       PIC 9(02) VALUE 0.
+       01  TOP10-PRODUCTOS.
+           05  TOP10-PROD OCCURS 10 TIMES.
+               10  TP-SKU          PIC X(10) VALUE SPACES.
+               10  TP-NOMBRE       PIC X(30) VALUE SPACES.
+               10  TP-CANTIDAD     PIC 9(07) VALUE ZEROS.
+       01  TOP10-CLIENTES.
+           05  TOP10-CLI OCCURS 10 TIMES.
+               10  TC-NOMBRE       PIC X(50) VALUE SPACES.
+               10  TC-GASTADO      PIC 9(15) VALUE ZEROS.
+       01  TOP10-LINEA.
+           05  TOP10-RANK          PIC Z9.
+           05  FILLER              PIC X(02) VALUE '. '.
+           05  TOP10-SKU           PIC X(10).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  PRODUCTO-NOMBRE     PIC X(30).
+           05  TOP10-NOMBRE        PIC X(50).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  COSTO               PIC 9(10).
-           05  FILLER              PIC X(01) VALUE '|'.         
+           05  TOP10-VALOR         PIC Z(14)9.
+       01  WS-CURRENT-DATE         PIC X(21).
+       01  WS-RUN-FECHA            PIC X(10).
+       01  WS-RUN-HORA             PIC X(08).
+       01  WS-RUN-ID               PIC X(16).
+       01  WS-DET-COUNT            PIC 9(10) VALUE ZEROS.
+       01  WS-DET-SUMA             PIC 9(15) VALUE ZEROS.
+       01  WS-ARCHIVO-VALIDO       PIC X(01) VALUE 'S'.
+       01  WS-VENTA-VALIDA         PIC X(01) VALUE 'S'.
+       01  WS-RECHAZOS-COUNT       PIC 9(10) VALUE ZEROS.
+       01  WS-RCH-STATUS           PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-CKPT-INTERVALO       PIC 9(06) VALUE 500.
+       01  WS-CKPT-RESTAURADO      PIC 9(10) VALUE ZEROS.
+       01  WS-LINEAS-LEIDAS        PIC 9(10) VALUE ZEROS.
+       01  WS-CKPT-ESCRITO         PIC X(01) VALUE 'N'.
+       01  WS-CKPT-IDX             PIC 9(04) VALUE 1.
+       01  CKPT-CTR-REC.
+           05  CKPT-TAG            PIC X(04) VALUE 'CTR '.
+           05  CKPT-DET-COUNT      PIC 9(10).
+           05  CKPT-DET-SUMA       PIC 9(15).
+       01  CKPT-PRD-REC.
+           05  FILLER              PIC X(04) VALUE 'PRD '.
+           05  CKPT-PRODUCTO       PIC X(53000).
+       01  CKPT-CLI-REC.
+           05  FILLER              PIC X(04) VALUE 'CLI '.
+           05  CKPT-CLIENTE        PIC X(69000).
+
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
+
        01  PRODUCTO OCCURS 1000 TIMES.
-           05  ID-PRODUCTO         PIC X(03).   
-           05  FILLER              PIC X(01) VALUE ' '. 
-           05  NOMBRE-PRODUCTO     PIC X(30). 
+           05  ID-PRODUCTO         PIC X(03).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  SKU-PRODUCTO        PIC X(10).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  NOMBRE-PRODUCTO     PIC X(30).
            05  FILLER              PIC X(01) VALUE ' '.
            05  CANTIDAD            PIC 9(07) VALUE ZEROS.
+       01  WS-PRODUCTO-FLAT REDEFINES PRODUCTO PIC X(53000).
        01  CLIENTE OCCURS 1000 TIMES.
            05  ID-CLIENTE          PIC 9(03) VALUE ZEROS.
            05  FILLER              PIC X(01) VALUE ' '.
            05  NOMBRE-CLIENTE      PIC X(50).
-              
+           05  TOTAL-GASTADO       PIC 9(15) VALUE ZEROS.
+       01  WS-CLIENTE-FLAT REDEFINES CLIENTE PIC X(69000).
+
        PROCEDURE DIVISION.
        PERFORM LEER-DATOS
-       PERFORM IMPRIMIR-CLIENTES.
-       DISPLAY "EL PRODUCTO MAS VENDIDO ES: ", PRODUCTO-MAS-VENDIDO.
-       STOP RUN.     
+       IF WS-ARCHIVO-VALIDO = 'S'
+           PERFORM IMPRIMIR-CLIENTES
+       ELSE
+           DISPLAY "ARCHIVO dataset0.txt INCOMPLETO - SIN REPORTE"
+       END-IF.
+       STOP RUN.
 
        LEER-DATOS.
+      *PRODUCTO/CLIENTE SLOTS NEVER TOUCHED BY A DET LINE KEEP WHATEVER
+      *GARBAGE BYTES WERE IN MEMORY AT STARTUP FOR THEIR ALPHANUMERIC
+      *FIELDS (NO VALUE CLAUSE) - HARMLESS FOR THE EXISTING REPORTS,
+      *WHICH ONLY EVER TOUCH POPULATED SLOTS, BUT GUARDAR-CHECKPOINT
+      *DUMPS THE WHOLE TABLE INCLUDING UNUSED SLOTS, SO THEY MUST BE
+      *INITIALIZED TO SOMETHING WRITABLE FIRST.
+       MOVE 1 TO WS-CKPT-IDX
+       PERFORM 1000 TIMES
+           INITIALIZE PRODUCTO (WS-CKPT-IDX)
+           INITIALIZE CLIENTE (WS-CKPT-IDX)
+           ADD 1 TO WS-CKPT-IDX
+       END-PERFORM
+       PERFORM RESTAURAR-CHECKPOINT
        OPEN INPUT DATASET
+       OPEN EXTEND RECHAZADOS
+       IF WS-RCH-STATUS = '35'
+           OPEN OUTPUT RECHAZADOS
+       END-IF
            PERFORM UNTIL EOF = 1
-               READ DATASET 
+               READ DATASET
                    AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE FD-REC-DATASET TO WS-VENTA 
-                       DISPLAY "ID CL: ", CLIENTE-ID
-                       PERFORM ORGANIZAR-CLIENTES
-                       PERFORM CONTAR-PRODUCTOS          
-               END-READ               
-           END-PERFORM           
+                       EVALUATE FD-REC-DATASET (1:3)
+                       WHEN 'HDR'
+                           MOVE FD-REC-DATASET (1:23) TO WS-DATASET-HDR
+                           DISPLAY "DATASET GENERADO: " HDR-FECHA
+                               " " HDR-HORA
+                       WHEN 'TRL'
+                           MOVE FD-REC-DATASET (1:30) TO WS-DATASET-TRL
+                           PERFORM VALIDAR-TRAILER
+                       WHEN OTHER
+                           ADD 1 TO WS-LINEAS-LEIDAS
+                           IF WS-LINEAS-LEIDAS > WS-CKPT-RESTAURADO
+                               MOVE FD-REC-DATASET TO WS-VENTA
+                               DISPLAY "ID CL: ", CLIENTE-ID
+                               ADD 1 TO WS-DET-COUNT
+                               ADD COSTO TO WS-DET-SUMA
+                               PERFORM VALIDAR-VENTA
+                               IF WS-VENTA-VALIDA = 'S'
+                                   PERFORM ORGANIZAR-CLIENTES
+                                   PERFORM CONTAR-PRODUCTOS
+                               END-IF
+                               IF FUNCTION MOD(WS-DET-COUNT,
+                                       WS-CKPT-INTERVALO) = 0
+                                   PERFORM GUARDAR-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
        CLOSE DATASET
+       CLOSE RECHAZADOS
+       IF WS-ARCHIVO-VALIDO = 'S'
+           IF WS-CKPT-ESCRITO = 'S'
+               PERFORM BORRAR-CHECKPOINT
+           END-IF
+       ELSE
+           PERFORM GUARDAR-CHECKPOINT
+       END-IF
        MOVE 0 TO EOF.
 
-       ORGANIZAR-CLIENTES.       
+      *RESTORES THE RUNNING COUNTERS AND THE ENTIRE PRODUCTO/CLIENTE
+      *TABLES FROM A PRIOR ABENDED RUN'S CHECKPOINT, IF ONE EXISTS.
+      *dataset0.txt IS LINE SEQUENTIAL SO IT CANNOT BE SEEKED TO THE
+      *MIDDLE - IT STILL HAS TO BE READ FROM RECORD ONE - BUT
+      *WS-LINEAS-LEIDAS/WS-CKPT-RESTAURADO LET LEER-DATOS SKIP THE
+      *VALIDATION AND TALLYING WORK FOR EVERY DET LINE ALREADY
+      *ACCOUNTED FOR IN THE RESTORED STATE, SO A RESTART ONLY PAYS FOR
+      *THE READ ITSELF, NOT FOR REPROCESSING.
+       RESTAURAR-CHECKPOINT.
+       OPEN INPUT CHECKPOINT
+       IF WS-CKPT-STATUS = '35'
+           MOVE 0 TO WS-CKPT-RESTAURADO
+       ELSE
+           MOVE 'S' TO WS-CKPT-ESCRITO
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-CTR-REC
+           MOVE CKPT-DET-COUNT TO WS-DET-COUNT
+           MOVE CKPT-DET-SUMA TO WS-DET-SUMA
+           MOVE WS-DET-COUNT TO WS-CKPT-RESTAURADO
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-PRD-REC
+           MOVE CKPT-PRODUCTO TO WS-PRODUCTO-FLAT
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-CLI-REC
+           MOVE CKPT-CLIENTE TO WS-CLIENTE-FLAT
+           CLOSE CHECKPOINT
+           DISPLAY "CHECKPOINT ENCONTRADO - REANUDANDO DESPUES DE "
+               WS-CKPT-RESTAURADO " REGISTROS"
+       END-IF.
+
+      *WRITTEN EVERY WS-CKPT-INTERVALO TALLIED RECORDS SO A JOB THAT
+      *ABENDS PARTWAY THROUGH A LARGE dataset0.txt ONLY LOSES AT MOST
+      *ONE INTERVAL OF WORK. ALSO CALLED ON A FAILED-TRAILER RUN SO
+      *THAT STATE ISN'T LOST EVEN WHEN THE FILE TURNS OUT TO BE
+      *INCOMPLETE.
+       GUARDAR-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT
+       MOVE WS-DET-COUNT TO CKPT-DET-COUNT
+       MOVE WS-DET-SUMA TO CKPT-DET-SUMA
+       MOVE CKPT-CTR-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       MOVE WS-PRODUCTO-FLAT TO CKPT-PRODUCTO
+       MOVE CKPT-PRD-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       MOVE WS-CLIENTE-FLAT TO CKPT-CLIENTE
+       MOVE CKPT-CLI-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       CLOSE CHECKPOINT
+       MOVE 'S' TO WS-CKPT-ESCRITO.
+
+      *THE TRAILER VALIDATED CLEANLY, SO THE CHECKPOINT IS STALE - IF
+      *IT WERE LEFT BEHIND, THE NEXT FRESH RUN OF A NEW dataset0.txt
+      *WOULD WRONGLY THINK IT WAS RESUMING AN ABENDED ONE. ONLY CALLED
+      *WHEN WS-CKPT-ESCRITO = 'S', SINCE CBL_DELETE_FILE SETS
+      *RETURN-CODE (WHICH BECOMES THE PROGRAM'S OWN EXIT STATUS ON
+      *STOP RUN) TO A NONZERO VALUE IF THE FILE DOES NOT EXIST.
+       BORRAR-CHECKPOINT.
+       CALL 'CBL_DELETE_FILE' USING 'CHECKPOINT0.txt'
+       MOVE 0 TO RETURN-CODE.
+
+       VALIDAR-VENTA.
+       MOVE 'S' TO WS-VENTA-VALIDA
+       MOVE SPACES TO RECHAZADO-REC
+       EVALUATE TRUE
+           WHEN CLIENTE-ID < 1 OR CLIENTE-ID > 999
+               MOVE 'CLIENTE-ID FUERA DE RANGO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN PRODUCTO-ID < 1 OR PRODUCTO-ID > 999
+               MOVE 'PRODUCTO-ID FUERA DE RANGO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN COSTO NOT NUMERIC OR COSTO = 0
+               MOVE 'COSTO NO NUMERICO O CERO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN TIPO-TRANSACCION NOT = 'V'
+               AND TIPO-TRANSACCION NOT = 'R'
+               MOVE 'TIPO-TRANSACCION INVALIDO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+       END-EVALUATE
+       IF WS-VENTA-VALIDA = 'N'
+           ADD 1 TO WS-RECHAZOS-COUNT
+           MOVE FD-REC-DATASET TO RCH-LINEA
+           WRITE RECHAZADO-REC
+       END-IF.
+
+       VALIDAR-TRAILER.
+       IF TRL-CANTIDAD NOT = WS-DET-COUNT
+           OR TRL-SUMA-COSTO NOT = WS-DET-SUMA
+           MOVE 'N' TO WS-ARCHIVO-VALIDO
+           DISPLAY "ADVERTENCIA: TRAILER NO COINCIDE - ESPERADO "
+               TRL-CANTIDAD "/" TRL-SUMA-COSTO " LEIDO "
+               WS-DET-COUNT "/" WS-DET-SUMA
+       END-IF.
+
+       ORGANIZAR-CLIENTES.
            MOVE CLIENTE-ID TO I
            MOVE CLIENTE-ID TO ID-CLIENTE (I)
            MOVE CLIENTE-NOMBRE TO NOMBRE-CLIENTE (I)
+           ADD COSTO TO TOTAL-GASTADO (I)
        MOVE 1 TO I.
 
        CONTAR-PRODUCTOS.
            MOVE PRODUCTO-ID TO I
            MOVE PRODUCTO-ID TO ID-PRODUCTO (I)
+           MOVE PRODUCTO-SKU TO SKU-PRODUCTO (I)
            MOVE PRODUCTO-NOMBRE TO NOMBRE-PRODUCTO (I)
            ADD 1 TO CANTIDAD (I)
-           IF NUMERO < CANTIDAD (I)
-               MOVE NOMBRE-PRODUCTO (I) TO NOMBRE
-               MOVE CANTIDAD (I) TO NUMERO
-           END-IF        
-       MOVE 1 TO I.  
+       MOVE 1 TO I.
+
+       RANKEAR-PRODUCTOS.
+       MOVE 1 TO I
+       PERFORM 1000 TIMES
+           IF CANTIDAD (I) > 0
+               PERFORM INSERTAR-TOP10-PRODUCTO
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I.
+
+       INSERTAR-TOP10-PRODUCTO.
+       MOVE 0 TO J
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+           IF J = 0 AND CANTIDAD (I) > TP-CANTIDAD (K)
+               MOVE K TO J
+           END-IF
+       END-PERFORM
+       IF J > 0
+           PERFORM VARYING M FROM 10 BY -1 UNTIL M = J
+               MOVE TP-SKU (M - 1) TO TP-SKU (M)
+               MOVE TP-NOMBRE (M - 1) TO TP-NOMBRE (M)
+               MOVE TP-CANTIDAD (M - 1) TO TP-CANTIDAD (M)
+           END-PERFORM
+           MOVE SKU-PRODUCTO (I) TO TP-SKU (J)
+           MOVE NOMBRE-PRODUCTO (I) TO TP-NOMBRE (J)
+           MOVE CANTIDAD (I) TO TP-CANTIDAD (J)
+       END-IF.
+
+       RANKEAR-CLIENTES.
+       MOVE 1 TO I
+       PERFORM 1000 TIMES
+           IF ID-CLIENTE (I) <> 0 AND TOTAL-GASTADO (I) > 0
+               PERFORM INSERTAR-TOP10-CLIENTE
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I.
+
+       INSERTAR-TOP10-CLIENTE.
+       MOVE 0 TO J
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+           IF J = 0 AND TOTAL-GASTADO (I) > TC-GASTADO (K)
+               MOVE K TO J
+           END-IF
+       END-PERFORM
+       IF J > 0
+           PERFORM VARYING M FROM 10 BY -1 UNTIL M = J
+               MOVE TC-NOMBRE (M - 1) TO TC-NOMBRE (M)
+               MOVE TC-GASTADO (M - 1) TO TC-GASTADO (M)
+           END-PERFORM
+           MOVE NOMBRE-CLIENTE (I) TO TC-NOMBRE (J)
+           MOVE TOTAL-GASTADO (I) TO TC-GASTADO (J)
+       END-IF.
+
+       CAPTURAR-FECHA-CORRIDA.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+           WS-CURRENT-DATE (7:2) DELIMITED BY SIZE INTO WS-RUN-FECHA
+       STRING WS-CURRENT-DATE (9:2) ':' WS-CURRENT-DATE (11:2) ':'
+           WS-CURRENT-DATE (13:2) DELIMITED BY SIZE INTO WS-RUN-HORA
+       STRING WS-CURRENT-DATE (1:14) WS-CURRENT-DATE (15:2)
+           DELIMITED BY SIZE INTO WS-RUN-ID.
 
        IMPRIMIR-CLIENTES.
-       PERFORM 1000 TIMES 
+       PERFORM RANKEAR-PRODUCTOS
+       PERFORM RANKEAR-CLIENTES
+       PERFORM CAPTURAR-FECHA-CORRIDA
+       DISPLAY "**CORRIDA** " WS-RUN-FECHA " " WS-RUN-HORA
+           " ID:" WS-RUN-ID
+       DISPLAY "**TOP 10 PRODUCTOS (CANTIDAD)**"
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+           IF TP-CANTIDAD (K) > 0
+               MOVE K TO TOP10-RANK
+               MOVE TP-SKU (K) TO TOP10-SKU
+               MOVE TP-NOMBRE (K) TO TOP10-NOMBRE
+               MOVE TP-CANTIDAD (K) TO TOP10-VALOR
+               DISPLAY TOP10-LINEA
+           END-IF
+       END-PERFORM
+       DISPLAY "**TOP 10 CLIENTES (GASTO)**"
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+           IF TC-GASTADO (K) > 0
+               MOVE K TO TOP10-RANK
+               MOVE SPACES TO TOP10-SKU
+               MOVE TC-NOMBRE (K) TO TOP10-NOMBRE
+               MOVE TC-GASTADO (K) TO TOP10-VALOR
+               DISPLAY TOP10-LINEA
+           END-IF
+       END-PERFORM
+       DISPLAY "**LISTADO DE CLIENTES (GASTO TOTAL)**"
+       PERFORM 1000 TIMES
            IF ID-CLIENTE (I) <> 0
                DISPLAY CLIENTE (I)
            END-IF
            ADD 1 TO I
        END-PERFORM
-       MOVE 1 TO I. 
+       MOVE 1 TO I
+       PERFORM REPORTAR-EXCEPCIONES.
+
+      *CLIENTE/PRODUCTO ENTRIES WITH A VALID ID BUT A BLANK NAME SLIP
+      *THROUGH THE LISTINGS ABOVE SILENTLY (THEY ONLY CHECK ID <> 0),
+      *SO DATA CORRUPTION UPSTREAM (A BAD nombres.txt/elementos.txt ROW)
+      *JUST SHOWS UP AS AN EMPTY NAME IN THE MIDDLE OF THE LIST. THIS
+      *CALLS THOSE ENTRIES OUT IN A SEPARATE SECTION INSTEAD.
+       REPORTAR-EXCEPCIONES.
+       DISPLAY "**EXCEPCIONES DE CALIDAD DE DATOS**"
+       PERFORM 1000 TIMES
+           IF ID-CLIENTE (I) <> 0 AND NOMBRE-CLIENTE (I) = SPACES
+               DISPLAY "CLIENTE ID " ID-CLIENTE (I)
+                   " SIN NOMBRE (POSIBLE CORRUPCION)"
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I
+       PERFORM 1000 TIMES
+           IF CANTIDAD (I) > 0 AND NOMBRE-PRODUCTO (I) = SPACES
+               DISPLAY "PRODUCTO ID " ID-PRODUCTO (I)
+                   " SIN NOMBRE (POSIBLE CORRUPCION)"
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I.
