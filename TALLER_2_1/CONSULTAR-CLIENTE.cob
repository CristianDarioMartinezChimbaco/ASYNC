@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTAR-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DATASET4-IDX ASSIGN TO 'dataset4_idx.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-CLAVE
+           FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+
+      ****************************************************************
+      * FD SECTION
+      ****************************************************************
+       FILE SECTION.
+      ****************************************************************
+      * INDEXED COMPANION TO dataset4.txt, KEYED ON CLIENTE-ID (SEE
+      * COPY/WS-DATASET4-IDX.cpy), BUILT BY LEER-DATOS4 - LETS A
+      * CLIENT LOOKUP GO STRAIGHT TO THAT CLIENT'S DET LINES INSTEAD
+      * OF SCANNING EVERY RECORD IN dataset4.txt.
+      ****************************************************************
+       FD  DATASET4-IDX.
+           COPY WS-DATASET4-IDX.
+
+      ****************************************************************
+      * WS SECTION
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01  EOF                     PIC 9 VALUE 0.
+       01  WS-CLIENTE-ARG          PIC X(10).
+       01  WS-CLIENTE-BUSCADO      PIC 9(03) VALUE ZEROS.
+       01  WS-TOTAL-CLIENTE        PIC S9(15) SIGN IS TRAILING SEPARATE
+                                        VALUE ZEROS.
+       01  WS-COMPRAS-COUNT        PIC 9(07) VALUE ZEROS.
+       01  WS-IDX-STATUS           PIC XX VALUE SPACES.
+
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
+
+       PROCEDURE DIVISION.
+      *REQUIRED ARGUMENT: "CONSULTAR-CLIENTE 042" LISTS CLIENT 042'S
+      *PURCHASES FROM dataset4.txt WITH A RUNNING TOTAL.
+       ACCEPT WS-CLIENTE-ARG FROM COMMAND-LINE
+       IF WS-CLIENTE-ARG = SPACES
+           DISPLAY "USO: CONSULTAR-CLIENTE <CLIENTE-ID>"
+       ELSE
+           MOVE FUNCTION NUMVAL (WS-CLIENTE-ARG) TO WS-CLIENTE-BUSCADO
+           PERFORM LEER-DATOS
+           IF WS-COMPRAS-COUNT = 0
+               DISPLAY "SIN COMPRAS PARA EL CLIENTE "
+                   WS-CLIENTE-BUSCADO
+           ELSE
+               DISPLAY "TOTAL COMPRAS: " WS-COMPRAS-COUNT
+               DISPLAY "TOTAL GASTADO: " WS-TOTAL-CLIENTE
+           END-IF
+       END-IF.
+       STOP RUN.
+
+      *LOOKS UP THE CLIENT DIRECTLY IN dataset4_idx.dat, WHICH
+      *LEER-DATOS4 BUILDS KEYED ON CLIENTE-ID+SEQ (SEE
+      *COPY/WS-DATASET4-IDX.cpy), INSTEAD OF SCANNING EVERY RECORD IN
+      *dataset4.txt - START POSITIONS ON THE FIRST ENTRY FOR THIS
+      *CLIENT AND READ NEXT ONLY VISITS THAT CLIENT'S OWN DET LINES,
+      *STOPPING AS SOON AS THE KEY MOVES ON TO THE NEXT CLIENTE-ID.
+       LEER-DATOS.
+       OPEN INPUT DATASET4-IDX
+       IF WS-IDX-STATUS NOT = '00'
+           DISPLAY "INDICE dataset4_idx.dat NO DISPONIBLE - EJECUTE "
+               "LEER-DATOS4 PRIMERO"
+       ELSE
+           MOVE WS-CLIENTE-BUSCADO TO IDX-CLIENTE-ID
+           MOVE ZEROS TO IDX-SEQ
+           START DATASET4-IDX KEY IS >= IDX-CLAVE
+           IF WS-IDX-STATUS = '00'
+               PERFORM UNTIL EOF = 1
+                   READ DATASET4-IDX NEXT RECORD
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           IF IDX-CLIENTE-ID = WS-CLIENTE-BUSCADO
+                               MOVE IDX-LINEA TO WS-VENTA
+                               PERFORM MOSTRAR-COMPRA
+                           ELSE
+                               MOVE 1 TO EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE DATASET4-IDX
+       END-IF
+       MOVE 0 TO EOF.
+
+      *DOESN'T TRUST THE INDEX BLINDLY - COSTO NOT NUMERIC IS THE SAME
+      *GUARD LEER-DATOS0/4'S VALIDAR-VENTA USES BEFORE TOUCHING COSTO,
+      *SO A CORRUPTED dataset4_idx.dat ENTRY GETS SKIPPED HERE TOO
+      *INSTEAD OF ABENDING OR POISONING THE RUNNING TOTAL.
+       MOSTRAR-COMPRA.
+       IF COSTO NOT NUMERIC
+           DISPLAY "ADVERTENCIA: REGISTRO DE INDICE CON COSTO "
+               "INVALIDO - OMITIDO"
+       ELSE
+           ADD 1 TO WS-COMPRAS-COUNT
+           IF TIPO-TRANSACCION = 'R'
+               SUBTRACT COSTO FROM WS-TOTAL-CLIENTE
+           ELSE
+               ADD COSTO TO WS-TOTAL-CLIENTE
+           END-IF
+           DISPLAY TIPO-TRANSACCION " " PRODUCTO-NOMBRE " - " COSTO
+               " (ACUMULADO: " WS-TOTAL-CLIENTE ")"
+       END-IF.
