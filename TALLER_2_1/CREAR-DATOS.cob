@@ -11,6 +11,11 @@
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT ELEMENTOS ASSIGN TO 'elementos.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT VENTAS-YTD ASSIGN TO 'VENTAS-YTD.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-YTD-STATUS.
+       SELECT GENLOG ASSIGN TO 'GENLOG.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        
@@ -24,46 +29,98 @@
        FD  ELEMENTOS.
            01  ELEMENTOS-REC       PIC X(50).
            
-      * FD  DATOS              
+      * FD  DATOS
       *     RECORDING MODE IS F
-      *     RECORD CONTAINS 101 CHARACTERS 
+      *     RECORD CONTAINS 101 CHARACTERS
       *     DATA RECORD IS FD-REC-DATOS.
       *     01  FD-REC-DATOS            PIC X(101).
-       FD  DATOS.  
-           01  FD-REC-DATOS            PIC X(101).
-       
+       FD  DATOS.
+           01  FD-REC-DATOS            PIC X(122).
+
+      * VENTAS-YTD.txt IS NEVER TRUNCATED - EVERY RUN'S HDR/DET/TRL
+      * RECORDS ARE APPENDED SO TREND REPORTS CAN SPAN MULTIPLE DAYS'
+      * WORTH OF BATCHES INSTEAD OF ONLY THE MOST RECENT dataset.txt.
+       FD  VENTAS-YTD.
+           01  FD-REC-YTD              PIC X(122).
+
+      * GENLOG.txt RECORDS EVERY TIME GENERADOR-ALEATORIOS HAS TO
+      * CORRECT AN OUT-OF-RANGE RAW VALUE, SO THOSE CORRECTIONS ARE
+      * VISIBLE INSTEAD OF SILENT.
+       FD  GENLOG.
+           01  FD-REC-GENLOG           PIC X(30).
+
       ****************************************************************
       * WS SECTION
       ****************************************************************
        WORKING-STORAGE SECTION.
-       01  EOF                     PIC 9 VALUE 0.    
-       01  I                       PIC 9(03) VALUE 1.
-       01  NUM-ALE-DEC             PIC 9(01)V9(10). 
-       01  MULTIPLICADOR           PIC 9(10).    
+       01  EOF                     PIC 9 VALUE 0.
+       01  NUM-ALE-DEC             PIC 9(01)V9(10).
+       01  MULTIPLICADOR           PIC 9(10).
        01  NUM-ALE-INT             PIC 9(10).
+       01  WS-CURRENT-DATE         PIC X(21).
+       01  WS-SUMA-COSTO           PIC 9(15) VALUE ZEROS.
+       01  WS-CANTIDAD-ARG         PIC X(20).
+       01  WS-ARG-CANTIDAD         PIC X(10).
+       01  WS-ARG-SEMILLA          PIC X(10).
+       01  WS-CANTIDAD-REGISTROS   PIC 9(10) VALUE 1000.
+      *OPTIONAL SECOND COMMAND-LINE ARGUMENT: A FIXED SEED SO
+      *"CREAR-DATOS 50 12345" REGENERATES THE SAME dataset.txt EVERY
+      *RUN, FOR BYTE-FOR-BYTE REGRESSION TESTING OF LEER-DATOS0/4.
+       01  WS-SEMILLA              PIC 9(09) VALUE ZEROS.
+       01  WS-SEMILLA-FLAG         PIC X(01) VALUE 'N'.
+       01  WS-YTD-STATUS           PIC X(02) VALUE '00'.
+      *CATALOG TABLES ARE CAPPED AT 999 BECAUSE ID-PRODUCTO/ID-CLIENTE
+      *ARE 3-DIGIT FIELDS. WS-PRODUCTOS-CARGADOS/WS-CLIENTES-CARGADOS
+      *TRACK HOW MANY ROWS WERE ACTUALLY LOADED SO ESCRIBIR-DATOS ONLY
+      *PICKS POPULATED SLOTS, EVEN WHEN THE CATALOG FILE IS SMALLER
+      *THAN THE TABLE CAPACITY - OTHERWISE A RANDOM PICK CAN LAND ON
+      *AN UNPOPULATED SLOT WHOSE FIELDS HOLD INDETERMINATE DATA.
+       01  WS-PRODUCTOS-CARGADOS   PIC 9(03) VALUE ZEROS.
+       01  WS-CLIENTES-CARGADOS    PIC 9(03) VALUE ZEROS.
+       01  WS-PRODUCTOS-DESCARTADOS PIC 9(05) VALUE ZEROS.
+       01  WS-CLIENTES-DESCARTADOS PIC 9(05) VALUE ZEROS.
+       01  WS-GENLOG-SEQ           PIC 9(08) VALUE ZEROS.
+       01  WS-GENLOG-CRUDO         PIC 9(10) VALUE ZEROS.
+       01  GENLOG-LINEA.
+           05  GL-SEQ              PIC Z(07)9.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  GL-CRUDO            PIC Z(09)9.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  GL-CORREGIDO        PIC Z(09)9.
 
-       01  WS-VENTA.
-           05  CLIENTE-ID          PIC 9(03).
-           05  FILLER1             PIC X(01) VALUE ' '. 
-           05  CLIENTE-NOMBRE      PIC X(50).  
-           05  FILLER2             PIC X(01) VALUE ' '.
-           05  PRODUCTO-ID         PIC 9(03).
-           05  FILLER3             PIC X(01) VALUE ' '.
-           05  PRODUCTO-NOMBRE     PIC X(30).
-           05  FILLER4             PIC X(01) VALUE ' '.
-           05  COSTO               PIC 9(10).
-           05  FILLER5             PIC X(01) VALUE '|'.
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
 
-       01  PRODUCTO OCCURS 100 TIMES.
-           05  ID-PRODUCTO         PIC X(03).    
-           05  NOMBRE-PRODUCTO     PIC X(30). 
+       01  PRODUCTO OCCURS 999 TIMES.
+           05  ID-PRODUCTO         PIC X(03).
+           05  SKU-PRODUCTO        PIC X(10).
+           05  NOMBRE-PRODUCTO     PIC X(30).
+           05  CATEGORIA-PRODUCTO  PIC X(03).
            05  PRECIO              PIC 9(10).
 
-       01  CLIENTE OCCURS 100 TIMES.
+       01  CLIENTE OCCURS 999 TIMES.
            05  ID-CLIENTE          PIC 9(03).
            05  NOMBRE-CLIENTE      PIC X(50).
        
        PROCEDURE DIVISION.
+      *OPTIONAL ROW-COUNT OVERRIDE: "CREAR-DATOS 50" GENERATES A
+      *50-ROW dataset.txt FOR A QUICK SMOKE TEST INSTEAD OF THE 1000
+      *ROW DEFAULT.
+       ACCEPT WS-CANTIDAD-ARG FROM COMMAND-LINE
+       IF WS-CANTIDAD-ARG NOT = SPACES
+           UNSTRING WS-CANTIDAD-ARG DELIMITED BY SPACE
+               INTO WS-ARG-CANTIDAD WS-ARG-SEMILLA
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL (WS-ARG-CANTIDAD) TO
+               WS-CANTIDAD-REGISTROS
+           IF WS-ARG-SEMILLA NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-ARG-SEMILLA) TO WS-SEMILLA
+               MOVE 'S' TO WS-SEMILLA-FLAG
+           END-IF
+       END-IF
+       IF WS-SEMILLA-FLAG = 'S'
+           PERFORM SEMBRAR-ALEATORIO
+       END-IF
        PERFORM LEER-NOMBRES
        PERFORM LEER-ELEMENTOS
        PERFORM ESCRIBIR-DATOS
@@ -72,79 +129,153 @@
        LEER-ELEMENTOS.
        OPEN INPUT ELEMENTOS
            PERFORM UNTIL EOF = 1
-               READ ELEMENTOS 
-                   AT END 
+               READ ELEMENTOS
+                   AT END
       *                 DISPLAY "FINALIZO LECTURA ELEMENTOS"
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE ELEMENTOS-REC TO NOMBRE-PRODUCTO (I)  
-      *                 DISPLAY NOMBRE-PRODUCTO (I) 
-                       MOVE 10000 TO MULTIPLICADOR
-                       PERFORM GENERADOR-ALEATORIOS
-                       MOVE NUM-ALE-INT TO PRECIO (I)
-      *                 DISPLAY "PRECIO: ", PRECIO (I)      
-                       MOVE I TO ID-PRODUCTO (I)
-                       ADD 1 TO I 
+                       IF WS-PRODUCTOS-CARGADOS >= 999
+                           ADD 1 TO WS-PRODUCTOS-DESCARTADOS
+                       ELSE
+                           ADD 1 TO WS-PRODUCTOS-CARGADOS
+                           MOVE SPACES TO CATEGORIA-PRODUCTO
+                               (WS-PRODUCTOS-CARGADOS)
+                           UNSTRING ELEMENTOS-REC DELIMITED BY ','
+                               INTO SKU-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                               NOMBRE-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                               CATEGORIA-PRODUCTO
+                                   (WS-PRODUCTOS-CARGADOS)
+                           END-UNSTRING
+                           MOVE 10000 TO MULTIPLICADOR
+                           PERFORM GENERADOR-ALEATORIOS
+                           MOVE NUM-ALE-INT TO
+                               PRECIO (WS-PRODUCTOS-CARGADOS)
+                           MOVE WS-PRODUCTOS-CARGADOS TO
+                               ID-PRODUCTO (WS-PRODUCTOS-CARGADOS)
+                       END-IF
                END-READ
-               IF I > 100
-                   MOVE 1 TO EOF
-               END-IF
            END-PERFORM
        CLOSE ELEMENTOS
-       MOVE 0 TO EOF
-       MOVE 1 TO I.
+       IF WS-PRODUCTOS-DESCARTADOS > 0
+           DISPLAY "ADVERTENCIA: SE DESCARTARON "
+               WS-PRODUCTOS-DESCARTADOS
+               " FILAS DE elementos.txt (LIMITE 999)"
+       END-IF
+       MOVE 0 TO EOF.
 
        LEER-NOMBRES.
        OPEN INPUT NOMBRES
            PERFORM UNTIL EOF = 1
-               READ NOMBRES 
-                   AT END 
+               READ NOMBRES
+                   AT END
       *                 DISPLAY "FINALIZO LECTURA NOMBRES"
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE NOMBRES-REC TO NOMBRE-CLIENTE (I)
-      *                 DISPLAY NOMBRE-CLIENTE  (I)                       
-                       MOVE I TO ID-CLIENTE (I)
-                       ADD 1 TO I 
+                       IF WS-CLIENTES-CARGADOS >= 999
+                           ADD 1 TO WS-CLIENTES-DESCARTADOS
+                       ELSE
+                           ADD 1 TO WS-CLIENTES-CARGADOS
+                           MOVE NOMBRES-REC TO
+                               NOMBRE-CLIENTE (WS-CLIENTES-CARGADOS)
+                           MOVE WS-CLIENTES-CARGADOS TO
+                               ID-CLIENTE (WS-CLIENTES-CARGADOS)
+                       END-IF
                END-READ
-               IF I > 100
-                   MOVE 1 TO EOF
-               END-IF
            END-PERFORM
        CLOSE NOMBRES
-       MOVE 0 TO EOF
-       MOVE 1 TO I.
+       IF WS-CLIENTES-DESCARTADOS > 0
+           DISPLAY "ADVERTENCIA: SE DESCARTARON "
+               WS-CLIENTES-DESCARTADOS
+               " FILAS DE nombres.txt (LIMITE 999)"
+       END-IF
+       MOVE 0 TO EOF.
        
+       SEMBRAR-ALEATORIO.
+      *FUNCTION RANDOM(SEED) BOTH SEEDS THE GENERATOR AND RETURNS THE
+      *FIRST VALUE OF THAT SEEDED SEQUENCE - THE RETURN VALUE IS
+      *DISCARDED HERE SINCE THIS CALL ONLY EXISTS TO FIX THE SEQUENCE
+      *BEFORE THE FIRST REAL GENERADOR-ALEATORIOS CALL.
+       COMPUTE NUM-ALE-DEC = FUNCTION RANDOM (WS-SEMILLA).
+
        GENERADOR-ALEATORIOS.
-       COMPUTE NUM-ALE-DEC = FUNCTION RANDOM 
+       COMPUTE NUM-ALE-DEC = FUNCTION RANDOM
       *DISPLAY "NUMERO ALEATORIO DECIMAL: ", NUM-ALE-DEC
       *DISPLAY "MULTIPLICADOR: ", MULTIPLICADOR
        MULTIPLY NUM-ALE-DEC BY MULTIPLICADOR GIVING NUM-ALE-INT
       *DISPLAY "NUMERO ALEATORIO ENTERO: ", NUM-ALE-INT
-       IF NUM-ALE-INT = 0
-           ADD 1 TO NUM-ALE-INT
+       MOVE NUM-ALE-INT TO WS-GENLOG-CRUDO
+      *TRUNCATION LEAVES NUM-ALE-INT IN 0..MULTIPLICADOR-1, SO ADDING 1
+      *MAPS IT ONTO 1..MULTIPLICADOR WITH EVEN PROBABILITY FOR EVERY SLOT
+      *INSTEAD OF FOLDING ONLY THE 0 CASE AND LEAVING THE TOP CLAMPED.
+       ADD 1 TO NUM-ALE-INT
+      *THE MULTIPLY+ADD-1 MAPPING ABOVE IS MATHEMATICALLY BOUND TO
+      *1..MULTIPLICADOR AND SHOULD NEVER NEED A CORRECTION, BUT THIS
+      *GUARD KEEPS THAT GUARANTEE VISIBLE IN GENLOG.txt (SEQUENCE,
+      *RAW VALUE, CORRECTED VALUE) INSTEAD OF LETTING A FUTURE CHANGE
+      *TO THIS PARAGRAPH SILENTLY PICK AN OUT-OF-RANGE OR UNPOPULATED
+      *CATALOG SLOT.
+       IF NUM-ALE-INT < 1 OR NUM-ALE-INT > MULTIPLICADOR
+           PERFORM REGISTRAR-ANOMALIA
        END-IF.
-       
+
+       REGISTRAR-ANOMALIA.
+       ADD 1 TO WS-GENLOG-SEQ
+       MOVE WS-GENLOG-SEQ TO GL-SEQ
+       MOVE WS-GENLOG-CRUDO TO GL-CRUDO
+       IF NUM-ALE-INT < 1
+           MOVE 1 TO NUM-ALE-INT
+       ELSE
+           MOVE MULTIPLICADOR TO NUM-ALE-INT
+       END-IF
+       MOVE NUM-ALE-INT TO GL-CORREGIDO
+       MOVE GENLOG-LINEA TO FD-REC-GENLOG
+       WRITE FD-REC-GENLOG.
+
        ESCRIBIR-DATOS.
        OPEN OUTPUT DATOS
-           PERFORM 1000 TIMES
-               MOVE 100 TO MULTIPLICADOR        
+           OPEN EXTEND VENTAS-YTD
+           IF WS-YTD-STATUS = '35'
+               OPEN OUTPUT VENTAS-YTD
+           END-IF
+           OPEN OUTPUT GENLOG
+           MOVE '    SEQ      CRUDO CORREGIDO' TO FD-REC-GENLOG
+           WRITE FD-REC-GENLOG
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+               WS-CURRENT-DATE (7:2) DELIMITED BY SIZE INTO HDR-FECHA
+           STRING WS-CURRENT-DATE (9:2) ':' WS-CURRENT-DATE (11:2) ':'
+               WS-CURRENT-DATE (13:2) DELIMITED BY SIZE INTO HDR-HORA
+           MOVE WS-DATASET-HDR TO FD-REC-DATOS
+           WRITE FD-REC-DATOS
+           MOVE WS-DATASET-HDR TO FD-REC-YTD
+           WRITE FD-REC-YTD
+           PERFORM WS-CANTIDAD-REGISTROS TIMES
+               MOVE WS-CLIENTES-CARGADOS TO MULTIPLICADOR
                PERFORM GENERADOR-ALEATORIOS
-               IF NUM-ALE-INT > 100
-                   MOVE 100 TO NUM-ALE-INT
-               END-IF
                MOVE ID-CLIENTE (NUM-ALE-INT) TO CLIENTE-ID
                MOVE NOMBRE-CLIENTE (NUM-ALE-INT) TO CLIENTE-NOMBRE
+               MOVE WS-PRODUCTOS-CARGADOS TO MULTIPLICADOR
                PERFORM GENERADOR-ALEATORIOS
-               IF NUM-ALE-INT > 100
-                   MOVE 100 TO NUM-ALE-INT
-               END-IF
                MOVE ID-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-ID
+               MOVE SKU-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-SKU
                MOVE NOMBRE-PRODUCTO (NUM-ALE-INT) TO PRODUCTO-NOMBRE
+               MOVE CATEGORIA-PRODUCTO (NUM-ALE-INT) TO
+                   PRODUCTO-CATEGORIA
                MOVE PRECIO (NUM-ALE-INT) TO COSTO
       *         DISPLAY WS-VENTA
+               ADD COSTO TO WS-SUMA-COSTO
                MOVE WS-VENTA TO FD-REC-DATOS
                WRITE FD-REC-DATOS
+               MOVE WS-VENTA TO FD-REC-YTD
+               WRITE FD-REC-YTD
            END-PERFORM
-       CLOSE DATOS.
+           MOVE WS-CANTIDAD-REGISTROS TO TRL-CANTIDAD
+           MOVE WS-SUMA-COSTO TO TRL-SUMA-COSTO
+           MOVE WS-DATASET-TRL TO FD-REC-DATOS
+           WRITE FD-REC-DATOS
+           MOVE WS-DATASET-TRL TO FD-REC-YTD
+           WRITE FD-REC-YTD
+       CLOSE DATOS
+       CLOSE VENTAS-YTD
+       CLOSE GENLOG.
        
\ No newline at end of file
