@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENER-MAESTROS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT NOMBRES ASSIGN TO 'nombres.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ELEMENTOS ASSIGN TO 'elementos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+      ****************************************************************
+      * FD SECTION
+      ****************************************************************
+       FILE SECTION.
+       FD  NOMBRES.
+           01  NOMBRES-REC         PIC X(50).
+
+       FD  ELEMENTOS.
+           01  ELEMENTOS-REC       PIC X(50).
+
+      ****************************************************************
+      * WS SECTION
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01  EOF                     PIC 9 VALUE 0.
+       01  WS-I                    PIC 9(03).
+      *"MANTENER-MAESTROS NOMBRES|ELEMENTOS ALTA|CAMBIO|BAJA [LINEA]
+      *[CONTENIDO]" - SAME ACCEPT-FROM-COMMAND-LINE STYLE AS
+      *CREAR-DATOS/CONSULTAR-CLIENTE, PARSED WITH UNSTRING LIKE THE
+      *SKU-COLUMN SPLIT IN CREAR-DATOS.
+       01  WS-CMD-LINE             PIC X(80).
+       01  WS-PTR                  PIC 9(03).
+       01  WS-ARCHIVO              PIC X(10).
+       01  WS-OPERACION            PIC X(10).
+       01  WS-ID-TOKEN             PIC X(05).
+       01  WS-LINEA-NUM            PIC 9(03) VALUE ZEROS.
+       01  WS-CONTENIDO            PIC X(50).
+      *SINCE REQ024, elementos.txt LINES ARE SKU,NOMBRE,CATEGORIA
+      *(SEE CREAR-DATOS' UNSTRING) - VALIDAR-CONTENIDO-ELEMENTOS CHECKS
+      *AN ALTA/CAMBIO CONTENIDO HAS THE TWO COMMAS THAT SHAPE REQUIRES
+      *BEFORE IT REACHES GRABAR-ELEMENTOS, SO A TYPO'D COMMAND LINE
+      *CAN'T DESYNC CREAR-DATOS' 3-WAY UNSTRING DOWNSTREAM.
+       01  WS-CONTENIDO-VALIDO     PIC X(01) VALUE 'S'.
+       01  WS-COMAS                PIC 9(02) VALUE ZEROS.
+      *CATALOG FILES ARE CAPPED AT 999 LINES, MATCHING THE
+      *ID-PRODUCTO/ID-CLIENTE 3-DIGIT WIDTH LIMIT ENFORCED ELSEWHERE
+      *(SEE CREAR-DATOS'S WS-PRODUCTOS-CARGADOS/WS-CLIENTES-CARGADOS).
+       01  WS-TOTAL-LINEAS         PIC 9(03) VALUE ZEROS.
+       01  MAESTRO-TABLA.
+           05  MAESTRO-LINEAS      PIC X(50) OCCURS 999 TIMES.
+
+       PROCEDURE DIVISION.
+       ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+       IF WS-CMD-LINE = SPACES
+           DISPLAY "USO: MANTENER-MAESTROS NOMBRES|ELEMENTOS "
+               "ALTA|CAMBIO|BAJA [LINEA] [CONTENIDO]"
+           STOP RUN
+       END-IF
+       PERFORM PARSEAR-COMANDO
+       EVALUATE WS-ARCHIVO
+           WHEN 'NOMBRES'
+               PERFORM CARGAR-NOMBRES
+           WHEN 'ELEMENTOS'
+               PERFORM CARGAR-ELEMENTOS
+           WHEN OTHER
+               DISPLAY "ARCHIVO DESCONOCIDO: " WS-ARCHIVO
+               STOP RUN
+       END-EVALUATE
+       EVALUATE WS-OPERACION
+           WHEN 'ALTA'
+               PERFORM APLICAR-ALTA
+           WHEN 'CAMBIO'
+               PERFORM APLICAR-CAMBIO
+           WHEN 'BAJA'
+               PERFORM APLICAR-BAJA
+           WHEN OTHER
+               DISPLAY "OPERACION DESCONOCIDA: " WS-OPERACION
+               STOP RUN
+       END-EVALUATE
+       EVALUATE WS-ARCHIVO
+           WHEN 'NOMBRES'
+               PERFORM GRABAR-NOMBRES
+           WHEN 'ELEMENTOS'
+               PERFORM GRABAR-ELEMENTOS
+       END-EVALUATE
+       STOP RUN.
+
+       PARSEAR-COMANDO.
+       MOVE SPACES TO WS-ARCHIVO WS-OPERACION WS-CONTENIDO
+       MOVE 1 TO WS-PTR
+       UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+           INTO WS-ARCHIVO
+           WITH POINTER WS-PTR
+       END-UNSTRING
+       UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+           INTO WS-OPERACION
+           WITH POINTER WS-PTR
+       END-UNSTRING
+       MOVE FUNCTION UPPER-CASE (WS-ARCHIVO) TO WS-ARCHIVO
+       MOVE FUNCTION UPPER-CASE (WS-OPERACION) TO WS-OPERACION
+       EVALUATE WS-OPERACION
+           WHEN 'ALTA'
+               IF WS-PTR <= 80
+                   MOVE FUNCTION TRIM (WS-CMD-LINE (WS-PTR:))
+                       TO WS-CONTENIDO
+               END-IF
+           WHEN 'CAMBIO'
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-ID-TOKEN
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL (WS-ID-TOKEN) TO WS-LINEA-NUM
+               IF WS-PTR <= 80
+                   MOVE FUNCTION TRIM (WS-CMD-LINE (WS-PTR:))
+                       TO WS-CONTENIDO
+               END-IF
+           WHEN 'BAJA'
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-ID-TOKEN
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL (WS-ID-TOKEN) TO WS-LINEA-NUM
+       END-EVALUATE.
+
+       CARGAR-NOMBRES.
+       MOVE 0 TO WS-TOTAL-LINEAS
+       OPEN INPUT NOMBRES
+           PERFORM UNTIL EOF = 1
+               READ NOMBRES
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       IF WS-TOTAL-LINEAS < 999
+                           ADD 1 TO WS-TOTAL-LINEAS
+                           MOVE NOMBRES-REC TO
+                               MAESTRO-LINEAS (WS-TOTAL-LINEAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+       CLOSE NOMBRES
+       MOVE 0 TO EOF.
+
+       GRABAR-NOMBRES.
+       OPEN OUTPUT NOMBRES
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TOTAL-LINEAS
+               MOVE MAESTRO-LINEAS (WS-I) TO NOMBRES-REC
+               WRITE NOMBRES-REC
+           END-PERFORM
+       CLOSE NOMBRES.
+
+       CARGAR-ELEMENTOS.
+       MOVE 0 TO WS-TOTAL-LINEAS
+       OPEN INPUT ELEMENTOS
+           PERFORM UNTIL EOF = 1
+               READ ELEMENTOS
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       IF WS-TOTAL-LINEAS < 999
+                           ADD 1 TO WS-TOTAL-LINEAS
+                           MOVE ELEMENTOS-REC TO
+                               MAESTRO-LINEAS (WS-TOTAL-LINEAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+       CLOSE ELEMENTOS
+       MOVE 0 TO EOF.
+
+       GRABAR-ELEMENTOS.
+       OPEN OUTPUT ELEMENTOS
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TOTAL-LINEAS
+               MOVE MAESTRO-LINEAS (WS-I) TO ELEMENTOS-REC
+               WRITE ELEMENTOS-REC
+           END-PERFORM
+       CLOSE ELEMENTOS.
+
+       APLICAR-ALTA.
+       MOVE 'S' TO WS-CONTENIDO-VALIDO
+       IF WS-ARCHIVO = 'ELEMENTOS'
+           PERFORM VALIDAR-CONTENIDO-ELEMENTOS
+       END-IF
+       IF WS-TOTAL-LINEAS >= 999
+           DISPLAY "ERROR: EL ARCHIVO YA TIENE 999 REGISTROS (LIMITE)"
+       ELSE
+           IF WS-CONTENIDO-VALIDO = 'S'
+               ADD 1 TO WS-TOTAL-LINEAS
+               MOVE WS-CONTENIDO TO MAESTRO-LINEAS (WS-TOTAL-LINEAS)
+               DISPLAY "ALTA OK - NUEVA LINEA " WS-TOTAL-LINEAS
+           END-IF
+       END-IF.
+
+       APLICAR-CAMBIO.
+       MOVE 'S' TO WS-CONTENIDO-VALIDO
+       IF WS-ARCHIVO = 'ELEMENTOS'
+           PERFORM VALIDAR-CONTENIDO-ELEMENTOS
+       END-IF
+       IF WS-LINEA-NUM < 1 OR WS-LINEA-NUM > WS-TOTAL-LINEAS
+           DISPLAY "ERROR: LINEA " WS-LINEA-NUM " FUERA DE RANGO (1-"
+               WS-TOTAL-LINEAS ")"
+       ELSE
+           IF WS-CONTENIDO-VALIDO = 'S'
+               MOVE WS-CONTENIDO TO MAESTRO-LINEAS (WS-LINEA-NUM)
+               DISPLAY "CAMBIO OK - LINEA " WS-LINEA-NUM
+           END-IF
+       END-IF.
+
+      *elementos.txt LINES MUST BE SKU,NOMBRE,CATEGORIA (TWO COMMAS) -
+      *ANYTHING ELSE LEAVES CREAR-DATOS' 3-WAY UNSTRING TO SILENTLY
+      *LEAVE NOMBRE-PRODUCTO/CATEGORIA-PRODUCTO HOLDING WHATEVER WAS
+      *ALREADY IN THAT WORKING-STORAGE SLOT, SINCE NEITHER FIELD HAS A
+      *VALUE CLAUSE.
+       VALIDAR-CONTENIDO-ELEMENTOS.
+       MOVE 0 TO WS-COMAS
+       INSPECT WS-CONTENIDO TALLYING WS-COMAS FOR ALL ','
+       IF WS-COMAS NOT = 2
+           MOVE 'N' TO WS-CONTENIDO-VALIDO
+           DISPLAY "ERROR: CONTENIDO DEBE TENER FORMATO "
+               "SKU,NOMBRE,CATEGORIA (SE ENCONTRARON " WS-COMAS
+               " COMAS, SE ESPERABAN 2)"
+       END-IF.
+
+       APLICAR-BAJA.
+       IF WS-LINEA-NUM < 1 OR WS-LINEA-NUM > WS-TOTAL-LINEAS
+           DISPLAY "ERROR: LINEA " WS-LINEA-NUM " FUERA DE RANGO (1-"
+               WS-TOTAL-LINEAS ")"
+       ELSE
+           PERFORM VARYING WS-I FROM WS-LINEA-NUM BY 1
+               UNTIL WS-I >= WS-TOTAL-LINEAS
+               MOVE MAESTRO-LINEAS (WS-I + 1) TO MAESTRO-LINEAS (WS-I)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-TOTAL-LINEAS
+           DISPLAY "BAJA OK - LINEA " WS-LINEA-NUM " ELIMINADA"
+       END-IF.
