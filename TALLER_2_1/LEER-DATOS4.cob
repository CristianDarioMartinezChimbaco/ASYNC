@@ -1,113 +1,662 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEER-DATOS4.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT DATASET ASSIGN TO "dataset4.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RESULTADO ASSIGN TO 'resultado4.txt'
-           ORGANIZATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RESULTADO-CSV ASSIGN TO 'resultado4.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RECHAZADOS ASSIGN TO 'REJECTED.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RCH-STATUS.
+       SELECT CHECKPOINT ASSIGN TO 'CHECKPOINT4.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT DATASET4-IDX ASSIGN TO 'dataset4_idx.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-CLAVE
+           FILE STATUS IS WS-IDX-STATUS.
 
        DATA DIVISION.
-       
+
       ****************************************************************
       * FD SECTION
       ****************************************************************
        FILE SECTION.
        FD  RESULTADO.
-           01  FD-RESULTADO-REC    PIC X(54).
-       FD  DATASET.  
-           01  FD-REC-DATASET      PIC X(101).
+           01  FD-RESULTADO-REC    PIC X(100).
+       FD  RESULTADO-CSV.
+           01  FD-RESULTADO-CSV-REC  PIC X(120).
+       FD  DATASET.
+           01  FD-REC-DATASET      PIC X(122).
+       FD  RECHAZADOS.
+           COPY WS-RECHAZO.
+      ****************************************************************
+      * CHECKPOINT FILE - ONE FIXED-WIDTH FD RECORD, WRITTEN THREE
+      * TIMES PER CHECKPOINT (CTR/PRD/CLI, EACH TAGGED IN ITS OWN
+      * WORKING-STORAGE VIEW), THE SAME WAY EVERY OTHER FD IN THIS
+      * PROGRAM IS A FLAT PIC X BUFFER THAT WORKING-STORAGE RECORDS
+      * ARE MOVED INTO/OUT OF (SEE FD-REC-DATASET/WS-VENTA). CTR HOLDS
+      * THE RUNNING COUNTERS, PRD AND CLI HOLD THE ENTIRE
+      * PRODUCTO/CLIENTE TABLES FLATTENED TO TEXT SO A RESTART CAN
+      * RELOAD THEM WITH ONE MOVE EACH INSTEAD OF REBUILDING THEM ROW
+      * BY ROW.
+      ****************************************************************
+       FD  CHECKPOINT.
+       01  FD-CKPT-REC             PIC X(72004).
+      ****************************************************************
+      * INDEXED COMPANION TO DATASET, KEYED ON CLIENTE-ID (SEE
+      * COPY/WS-DATASET4-IDX.cpy) SO CONSULTAR-CLIENTE CAN LOOK UP A
+      * CLIENT'S DET LINES DIRECTLY INSTEAD OF SCANNING dataset4.txt.
+      ****************************************************************
+       FD  DATASET4-IDX.
+           COPY WS-DATASET4-IDX.
       ****************************************************************
       * WS SECTION
       ****************************************************************
        WORKING-STORAGE SECTION.
-       01  EOF                     PIC 9 VALUE 0.    
-       01  I                       PIC 9(03) VALUE 1.      
-       01  PRODUCTO-MAS-VENDIDO. 
-           05  FILLER              PIC X(16) VALUE '**MAS VENDIDO** '.
-           05  NOMBRE              PIC X(30).
+       01  EOF                     PIC 9 VALUE 0.
+       01  I                       PIC 9(03) VALUE 1.
+       01  J                       PIC 9(03) VALUE 0.
+       01  K                       PIC 9(02) VALUE 0.
+       01  TOP10-PRODUCTOS.
+           05  TOP10-PROD OCCURS 10 TIMES.
+               10  TP-SKU          PIC X(10) VALUE SPACES.
+               10  TP-NOMBRE       PIC X(30) VALUE SPACES.
+               10  TP-CANTIDAD     PIC 9(07) VALUE ZEROS.
+               10  TP-INGRESO      PIC 9(15) VALUE ZEROS.
+               10  TP-PCT          PIC 9(03)V99 VALUE ZEROS.
+       01  TOP10-CLIENTES.
+           05  TOP10-CLI OCCURS 10 TIMES.
+               10  TC-NOMBRE       PIC X(50) VALUE SPACES.
+               10  TC-GASTADO      PIC 9(15) VALUE ZEROS.
+       01  TOP10-LINEA.
+           05  TOP10-RANK          PIC Z9.
+           05  FILLER              PIC X(02) VALUE '. '.
+           05  TOP10-SKU           PIC X(10).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TOP10-NOMBRE        PIC X(50).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TOP10-VALOR         PIC Z(14)9.
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TOP10-PCT           PIC ZZ9.99.
+           05  FILLER              PIC X(01) VALUE '%'.
+       01  TOP10-LINEA-CLI.
+           05  TOPC-RANK           PIC Z9.
+           05  FILLER              PIC X(02) VALUE '. '.
+           05  TOPC-NOMBRE         PIC X(50).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  TOPC-VALOR          PIC Z(14)9.
+       01  WS-CSV-TIPO             PIC X(20).
+       01  WS-CSV-CLAVE            PIC 9(03).
+       01  WS-CSV-CLAVE-ED         PIC Z(02)9.
+       01  WS-CSV-SKU              PIC X(10).
+       01  WS-CSV-NOMBRE           PIC X(50).
+       01  WS-CSV-VALOR-NUM        PIC 9(15).
+       01  WS-CSV-VALOR-ED         PIC Z(14)9.
+       01  WS-CSV-PCT-NUM          PIC 9(03)V99 VALUE ZEROS.
+       01  WS-CSV-PCT-ED           PIC ZZ9.99.
+       01  WS-CSV-LINEA            PIC X(120).
+       01  WS-CURRENT-DATE         PIC X(21).
+       01  WS-RUN-FECHA            PIC X(10).
+       01  WS-RUN-HORA             PIC X(08).
+       01  WS-RUN-ID               PIC X(16).
+       01  PRODUCTO-MAS-RENTABLE.
+           05  FILLER              PIC X(16) VALUE '**MAS RENTABLE**'.
+           05  SKU-RENT            PIC X(10).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  NUMERO              PIC 9(07) VALUE 0.     
+           05  NOMBRE-RENT         PIC X(30).
+           05  FILLER              PIC X(01) VALUE ' '.
+           05  INGRESO-MAX         PIC +$ZZ,ZZZ,ZZZ,ZZZ,ZZZ VALUE ZEROS.
+           05  FILLER              PIC X(02) VALUE ' ('.
+           05  PCT-RENT            PIC ZZ9.99.
+           05  FILLER              PIC X(02) VALUE '%)'.
+       01  INGRESO-MAX-NUM         PIC 9(15) VALUE ZEROS.
        01  TOTAL-VENTAS.
            05  FILLER              PIC X(17) VALUE '**TOTAL VENTAS** '.
            05  TOTAL               PIC +$ZZ,ZZZ,ZZZ,ZZZ,ZZZ VALUE ZEROS.
            05  FILLER              PIC X(17) VALUE ' ****************'.
-       01  TOTAL-NUM               PIC 9(14) VALUE ZEROS.                   
-       01  WS-VENTA.
-           05  CLIENTE-ID          PIC 9(03) VALUE ZEROS.
-           05  FILLER              PIC X(01) VALUE ' '. 
-           05  CLIENTE-NOMBRE      PIC X(50).  
+       01  TOTAL-NUM               PIC S9(14) SIGN IS TRAILING SEPARATE
+                                        VALUE ZEROS.
+      *GROSS REVENUE (SALES ONLY, REFUNDS NOT NETTED OUT) - THE
+      *DENOMINATOR FOR TP-PCT/PCT-RENT, SINCE INGRESO (I) IS ALSO
+      *ACCUMULATED GROSS. TOTAL-NUM CAN'T BE REUSED HERE BECAUSE IT IS
+      *NETTED FOR REFUNDS AND WOULD MAKE A PRODUCT'S SHARE OF REVENUE
+      *EXCEED 100% (OR FLIP SIGN) WHENEVER REFUNDS ARE PRESENT.
+       01  WS-INGRESO-BRUTO        PIC 9(15) VALUE ZEROS.
+       01  WS-DET-COUNT            PIC 9(10) VALUE ZEROS.
+       01  WS-DET-SUMA             PIC 9(15) VALUE ZEROS.
+       01  WS-ARCHIVO-VALIDO       PIC X(01) VALUE 'S'.
+       01  WS-VENTA-VALIDA         PIC X(01) VALUE 'S'.
+       01  WS-RECHAZOS-COUNT       PIC 9(10) VALUE ZEROS.
+       01  WS-RCH-STATUS           PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-IDX-STATUS           PIC XX VALUE SPACES.
+       01  WS-CKPT-INTERVALO       PIC 9(06) VALUE 500.
+       01  WS-CKPT-RESTAURADO      PIC 9(10) VALUE ZEROS.
+       01  WS-LINEAS-LEIDAS        PIC 9(10) VALUE ZEROS.
+       01  WS-CKPT-ESCRITO         PIC X(01) VALUE 'N'.
+       01  WS-CKPT-IDX             PIC 9(04) VALUE 1.
+       01  CKPT-CTR-REC.
+           05  CKPT-TAG            PIC X(04) VALUE 'CTR '.
+           05  CKPT-DET-COUNT      PIC 9(10).
+           05  CKPT-DET-SUMA       PIC 9(15).
+           05  CKPT-TOTAL-NUM      PIC S9(14) SIGN IS TRAILING SEPARATE.
+           05  CKPT-INGRESO-BRUTO  PIC 9(15).
+       01  CKPT-PRD-REC.
+           05  FILLER              PIC X(04) VALUE 'PRD '.
+           05  CKPT-PRODUCTO       PIC X(72000).
+       01  CKPT-CLI-REC.
+           05  FILLER              PIC X(04) VALUE 'CLI '.
+           05  CKPT-CLIENTE        PIC X(69000).
+
+       COPY WS-VENTA.
+       COPY WS-DATASET-CTL.
+       COPY BUCKET-SORT-WS.
+
+       01  PRODUCTO OCCURS 1000 TIMES.
+           05  ID-PRODUCTO         PIC X(03).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  PRODUCTO-ID         PIC 9(03) VALUE ZEROS.
+           05  SKU-PRODUCTO        PIC X(10).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  PRODUCTO-NOMBRE     PIC X(30).
+           05  NOMBRE-PRODUCTO     PIC X(30).
            05  FILLER              PIC X(01) VALUE ' '.
-           05  COSTO               PIC 9(10).
-           05  FILLER              PIC X(01) VALUE '|'.         
-       01  PRODUCTO OCCURS 1000 TIMES.
-           05  ID-PRODUCTO         PIC X(03).   
-           05  FILLER              PIC X(01) VALUE ' '. 
-           05  NOMBRE-PRODUCTO     PIC X(30). 
+           05  CATEGORIA-PRODUCTO  PIC X(03).
            05  FILLER              PIC X(01) VALUE ' '.
            05  CANTIDAD            PIC 9(07) VALUE ZEROS.
+           05  INGRESO             PIC 9(15) VALUE ZEROS.
+       01  WS-PRODUCTO-FLAT REDEFINES PRODUCTO PIC X(72000).
        01  CLIENTE OCCURS 1000 TIMES.
            05  ID-CLIENTE          PIC 9(03) VALUE ZEROS.
            05  FILLER              PIC X(01) VALUE ' '.
-           05  NOMBRE-CLIENTE      PIC X(50).      
+           05  NOMBRE-CLIENTE      PIC X(50).
+           05  TOTAL-GASTADO       PIC 9(15) VALUE ZEROS.
+       01  WS-CLIENTE-FLAT REDEFINES CLIENTE PIC X(69000).
 
        PROCEDURE DIVISION.
        PERFORM LEER-DATOS
-       PERFORM IMPRIMIR-CLIENTES.
-       STOP RUN.     
+       IF WS-ARCHIVO-VALIDO = 'S'
+           PERFORM IMPRIMIR-CLIENTES
+       ELSE
+           DISPLAY "ARCHIVO dataset4.txt INCOMPLETO - SIN REPORTE"
+       END-IF.
+       STOP RUN.
 
        LEER-DATOS.
+      *PRODUCTO/CLIENTE SLOTS NEVER TOUCHED BY A DET LINE KEEP WHATEVER
+      *GARBAGE BYTES WERE IN MEMORY AT STARTUP FOR THEIR ALPHANUMERIC
+      *FIELDS (NO VALUE CLAUSE) - HARMLESS FOR THE EXISTING REPORTS,
+      *WHICH ONLY EVER TOUCH POPULATED SLOTS, BUT GUARDAR-CHECKPOINT
+      *DUMPS THE WHOLE TABLE INCLUDING UNUSED SLOTS, SO THEY MUST BE
+      *INITIALIZED TO SOMETHING WRITABLE FIRST.
+       MOVE 1 TO WS-CKPT-IDX
+       PERFORM 1000 TIMES
+           INITIALIZE PRODUCTO (WS-CKPT-IDX)
+           INITIALIZE CLIENTE (WS-CKPT-IDX)
+           ADD 1 TO WS-CKPT-IDX
+       END-PERFORM
+       PERFORM RESTAURAR-CHECKPOINT
        OPEN INPUT DATASET
+       OPEN EXTEND RECHAZADOS
+       IF WS-RCH-STATUS = '35'
+           OPEN OUTPUT RECHAZADOS
+       END-IF
+       OPEN I-O DATASET4-IDX
+       IF WS-IDX-STATUS = '35'
+           OPEN OUTPUT DATASET4-IDX
+       END-IF
            PERFORM UNTIL EOF = 1
-               READ DATASET 
+               READ DATASET
                    AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE FD-REC-DATASET TO WS-VENTA
-                       ADD COSTO TO TOTAL-NUM
-                       PERFORM ORGANIZAR-CLIENTES
-                       PERFORM CONTAR-PRODUCTOS          
-               END-READ               
-           END-PERFORM           
+                       EVALUATE FD-REC-DATASET (1:3)
+                       WHEN 'HDR'
+                           MOVE FD-REC-DATASET (1:23) TO WS-DATASET-HDR
+                       WHEN 'TRL'
+                           MOVE FD-REC-DATASET (1:30) TO WS-DATASET-TRL
+                           PERFORM VALIDAR-TRAILER
+                       WHEN OTHER
+                           ADD 1 TO WS-LINEAS-LEIDAS
+                           IF WS-LINEAS-LEIDAS > WS-CKPT-RESTAURADO
+                               MOVE FD-REC-DATASET TO WS-VENTA
+                               ADD 1 TO WS-DET-COUNT
+                               ADD COSTO TO WS-DET-SUMA
+                               PERFORM VALIDAR-VENTA
+                               IF WS-VENTA-VALIDA = 'S'
+                                   MOVE CLIENTE-ID TO IDX-CLIENTE-ID
+                                   MOVE WS-DET-COUNT TO IDX-SEQ
+                                   MOVE FD-REC-DATASET TO IDX-LINEA
+      *WS-CKPT-RESTAURADO ONLY REFLECTS THE LAST SAVED CHECKPOINT
+      *(EVERY WS-CKPT-INTERVALO RECORDS), NOT THE LAST LINE ACTUALLY
+      *INDEXED BEFORE AN ABEND, SO A RESTART ROUTINELY REPLAYS UP TO
+      *WS-CKPT-INTERVALO LINES WHOSE IDX-REC WAS ALREADY WRITTEN BY
+      *THE CRASHED RUN. THE REPLAYED CONTENT IS DETERMINISTIC (SAME
+      *SOURCE LINE, SAME KEY), SO A DUPLICATE KEY HERE MEANS "REFRESH
+      *THIS ENTRY", NOT A REAL COLLISION - REWRITE INSTEAD OF JUST
+      *WARNING, AND ONLY WARN IF EVEN THAT FAILS.
+                                   WRITE IDX-REC
+                                       INVALID KEY
+                                           REWRITE IDX-REC
+                                            INVALID KEY
+                                              DISPLAY "ADVERTENCIA: NO "
+                                                "SE PUDO ACTUALIZAR "
+                                                "CLAVE DE INDICE "
+                                                IDX-CLAVE
+                                           END-REWRITE
+                                   END-WRITE
+                                   IF TIPO-TRANSACCION = 'R'
+                                       SUBTRACT COSTO FROM TOTAL-NUM
+                                   ELSE
+                                       ADD COSTO TO TOTAL-NUM
+                                   END-IF
+                                   PERFORM ORGANIZAR-CLIENTES
+                                   PERFORM CONTAR-PRODUCTOS
+                               END-IF
+                               IF FUNCTION MOD(WS-DET-COUNT,
+                                       WS-CKPT-INTERVALO) = 0
+                                   PERFORM GUARDAR-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
        CLOSE DATASET
+       CLOSE RECHAZADOS
+       CLOSE DATASET4-IDX
+       IF WS-ARCHIVO-VALIDO = 'S'
+           IF WS-CKPT-ESCRITO = 'S'
+               PERFORM BORRAR-CHECKPOINT
+           END-IF
+       ELSE
+           PERFORM GUARDAR-CHECKPOINT
+       END-IF
        MOVE 0 TO EOF.
 
-       ORGANIZAR-CLIENTES.       
+      *RESTORES THE RUNNING COUNTERS AND THE ENTIRE PRODUCTO/CLIENTE
+      *TABLES FROM A PRIOR ABENDED RUN'S CHECKPOINT, IF ONE EXISTS.
+      *dataset4.txt IS LINE SEQUENTIAL SO IT CANNOT BE SEEKED TO THE
+      *MIDDLE - IT STILL HAS TO BE READ FROM RECORD ONE - BUT
+      *WS-LINEAS-LEIDAS/WS-CKPT-RESTAURADO LET LEER-DATOS SKIP THE
+      *VALIDATION AND TALLYING WORK FOR EVERY DET LINE ALREADY
+      *ACCOUNTED FOR IN THE RESTORED STATE, SO A RESTART ONLY PAYS FOR
+      *THE READ ITSELF, NOT FOR REPROCESSING.
+       RESTAURAR-CHECKPOINT.
+       OPEN INPUT CHECKPOINT
+       IF WS-CKPT-STATUS = '35'
+           MOVE 0 TO WS-CKPT-RESTAURADO
+      *NO CHECKPOINT MEANS THIS IS NOT AN ABEND RESTART - EITHER THE
+      *VERY FIRST RUN OR A FRESH RUN AGAINST A NEW dataset4.txt AFTER A
+      *PRIOR RUN COMPLETED CLEANLY. dataset4_idx.dat FROM THAT PRIOR
+      *RUN WOULD OTHERWISE STILL BE SITTING THERE WHEN DATASET4-IDX IS
+      *OPENED I-O BELOW, SO IDX-SEQ RESTARTING AT 1 THIS RUN WOULD
+      *COLLIDE WITH (AND THE WRITE/REWRITE ABOVE WOULD SILENTLY BLEND
+      *IN) LEFTOVER ENTRIES FROM WHATEVER CLIENT/PRODUCT DATA WAS
+      *RANDOMLY GENERATED LAST TIME. DELETE IT SO A GENUINELY FRESH RUN
+      *STARTS FROM A GENUINELY EMPTY INDEX, THE SAME WAY BORRAR-
+      *CHECKPOINT RETIRES A STALE CHECKPOINT.
+           CALL 'CBL_DELETE_FILE' USING 'dataset4_idx.dat'
+           MOVE 0 TO RETURN-CODE
+       ELSE
+           MOVE 'S' TO WS-CKPT-ESCRITO
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-CTR-REC
+           MOVE CKPT-DET-COUNT TO WS-DET-COUNT
+           MOVE CKPT-DET-SUMA TO WS-DET-SUMA
+           MOVE CKPT-TOTAL-NUM TO TOTAL-NUM
+           MOVE CKPT-INGRESO-BRUTO TO WS-INGRESO-BRUTO
+           MOVE WS-DET-COUNT TO WS-CKPT-RESTAURADO
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-PRD-REC
+           MOVE CKPT-PRODUCTO TO WS-PRODUCTO-FLAT
+           READ CHECKPOINT
+           MOVE FD-CKPT-REC TO CKPT-CLI-REC
+           MOVE CKPT-CLIENTE TO WS-CLIENTE-FLAT
+           CLOSE CHECKPOINT
+           DISPLAY "CHECKPOINT ENCONTRADO - REANUDANDO DESPUES DE "
+               WS-CKPT-RESTAURADO " REGISTROS"
+       END-IF.
+
+      *WRITTEN EVERY WS-CKPT-INTERVALO TALLIED RECORDS SO A JOB THAT
+      *ABENDS PARTWAY THROUGH A LARGE dataset4.txt (UP TO 1,000,000
+      *ROWS FROM THE LEER-DATOS.cob GENERATOR) ONLY LOSES AT MOST ONE
+      *INTERVAL OF WORK. ALSO CALLED ON A FAILED-TRAILER RUN SO THAT
+      *STATE ISN'T LOST EVEN WHEN THE FILE TURNS OUT TO BE INCOMPLETE.
+       GUARDAR-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT
+       MOVE WS-DET-COUNT TO CKPT-DET-COUNT
+       MOVE WS-DET-SUMA TO CKPT-DET-SUMA
+       MOVE TOTAL-NUM TO CKPT-TOTAL-NUM
+       MOVE WS-INGRESO-BRUTO TO CKPT-INGRESO-BRUTO
+       MOVE CKPT-CTR-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       MOVE WS-PRODUCTO-FLAT TO CKPT-PRODUCTO
+       MOVE CKPT-PRD-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       MOVE WS-CLIENTE-FLAT TO CKPT-CLIENTE
+       MOVE CKPT-CLI-REC TO FD-CKPT-REC
+       WRITE FD-CKPT-REC
+       CLOSE CHECKPOINT
+       MOVE 'S' TO WS-CKPT-ESCRITO.
+
+      *THE TRAILER VALIDATED CLEANLY, SO THE CHECKPOINT IS STALE - IF
+      *IT WERE LEFT BEHIND, THE NEXT FRESH RUN OF A NEW dataset4.txt
+      *WOULD WRONGLY THINK IT WAS RESUMING AN ABENDED ONE. ONLY CALLED
+      *WHEN WS-CKPT-ESCRITO = 'S', SINCE CBL_DELETE_FILE SETS
+      *RETURN-CODE (WHICH BECOMES THE PROGRAM'S OWN EXIT STATUS ON
+      *STOP RUN) TO A NONZERO VALUE IF THE FILE DOES NOT EXIST.
+       BORRAR-CHECKPOINT.
+       CALL 'CBL_DELETE_FILE' USING 'CHECKPOINT4.txt'
+       MOVE 0 TO RETURN-CODE.
+
+       VALIDAR-VENTA.
+       MOVE 'S' TO WS-VENTA-VALIDA
+       MOVE SPACES TO RECHAZADO-REC
+       EVALUATE TRUE
+           WHEN CLIENTE-ID < 1 OR CLIENTE-ID > 999
+               MOVE 'CLIENTE-ID FUERA DE RANGO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN PRODUCTO-ID < 1 OR PRODUCTO-ID > 999
+               MOVE 'PRODUCTO-ID FUERA DE RANGO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN COSTO NOT NUMERIC OR COSTO = 0
+               MOVE 'COSTO NO NUMERICO O CERO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+           WHEN TIPO-TRANSACCION NOT = 'V'
+               AND TIPO-TRANSACCION NOT = 'R'
+               MOVE 'TIPO-TRANSACCION INVALIDO' TO RCH-MOTIVO
+               MOVE 'N' TO WS-VENTA-VALIDA
+       END-EVALUATE
+       IF WS-VENTA-VALIDA = 'N'
+           ADD 1 TO WS-RECHAZOS-COUNT
+           MOVE FD-REC-DATASET TO RCH-LINEA
+           WRITE RECHAZADO-REC
+       END-IF.
+
+       VALIDAR-TRAILER.
+       IF TRL-CANTIDAD NOT = WS-DET-COUNT
+           OR TRL-SUMA-COSTO NOT = WS-DET-SUMA
+           MOVE 'N' TO WS-ARCHIVO-VALIDO
+           DISPLAY "ADVERTENCIA: TRAILER NO COINCIDE - ESPERADO "
+               TRL-CANTIDAD "/" TRL-SUMA-COSTO " LEIDO "
+               WS-DET-COUNT "/" WS-DET-SUMA
+       END-IF.
+
+       ORGANIZAR-CLIENTES.
        MOVE CLIENTE-ID TO I
        MOVE CLIENTE-ID TO ID-CLIENTE (I)
        MOVE CLIENTE-NOMBRE TO NOMBRE-CLIENTE (I)
+       ADD COSTO TO TOTAL-GASTADO (I)
        MOVE 1 TO I.
 
        CONTAR-PRODUCTOS.
        MOVE PRODUCTO-ID TO I
        MOVE PRODUCTO-ID TO ID-PRODUCTO (I)
+       MOVE PRODUCTO-SKU TO SKU-PRODUCTO (I)
        MOVE PRODUCTO-NOMBRE TO NOMBRE-PRODUCTO (I)
+       MOVE PRODUCTO-CATEGORIA TO CATEGORIA-PRODUCTO (I)
        ADD 1 TO CANTIDAD (I)
-       IF NUMERO < CANTIDAD (I)
-           MOVE NOMBRE-PRODUCTO (I) TO NOMBRE
-           MOVE CANTIDAD (I) TO NUMERO
-       END-IF        
-       MOVE 1 TO I.  
+       ADD COSTO TO INGRESO (I)
+       ADD COSTO TO WS-INGRESO-BRUTO
+       IF INGRESO-MAX < INGRESO (I)
+           MOVE SKU-PRODUCTO (I) TO SKU-RENT
+           MOVE NOMBRE-PRODUCTO (I) TO NOMBRE-RENT
+           MOVE INGRESO (I) TO INGRESO-MAX
+           MOVE INGRESO (I) TO INGRESO-MAX-NUM
+       END-IF
+       MOVE 1 TO I.
+
+      *RANKING ENGINE IS THE SHARED BUCKET-SORT (SEE BUCKET-SORT.cob
+      *IN TALLER_2_2 AND THE BUCKET-SORT-WS/PROC COPYBOOKS) - LOAD
+      *EVERY PRODUCT'S CANTIDAD INTO THE GENERIC (VALOR, INDICE)
+      *TABLE, SORT IT, THEN WALK THE ASCENDING RESULT BACKWARDS FOR
+      *THE TOP 10.
+       RANKEAR-PRODUCTOS.
+       MOVE 0 TO WS-RANK-COUNT
+       MOVE 1 TO I
+       PERFORM 999 TIMES
+           IF CANTIDAD (I) > 0
+               ADD 1 TO WS-RANK-COUNT
+               MOVE CANTIDAD (I) TO WS-RANK-VALOR (WS-RANK-COUNT)
+               MOVE I TO WS-RANK-INDICE (WS-RANK-COUNT)
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       IF WS-RANK-COUNT > 0
+           PERFORM RANK-BUCKET-SORT
+           PERFORM CARGAR-TOP10-PRODUCTOS
+       END-IF
+       MOVE 1 TO I.
+
+      *TP-PCT IS EACH PRODUCT'S REVENUE (NOT UNIT COUNT) AS A PERCENT
+      *OF TOTAL SALES REVENUE - WS-INGRESO-BRUTO IS ALREADY FINAL BY
+      *THE TIME THIS RUNS, SINCE IMPRIMIR-CLIENTES ONLY STARTS AFTER
+      *LEER-DATOS HAS FINISHED READING THE WHOLE FILE. TOTAL-NUM ISN'T
+      *USED HERE BECAUSE IT NETS OUT REFUNDS WHILE TP-INGRESO/INGRESO
+      *(I) DO NOT, SO IT WOULD BE THE WRONG DENOMINATOR ONCE REFUNDS
+      *ARE PRESENT.
+       CARGAR-TOP10-PRODUCTOS.
+       MOVE 1 TO K
+       PERFORM VARYING J FROM WS-RANK-COUNT BY -1
+               UNTIL J < 1 OR K > 10
+           MOVE WS-RANK-INDICE-ORD (J) TO I
+           MOVE SKU-PRODUCTO (I) TO TP-SKU (K)
+           MOVE NOMBRE-PRODUCTO (I) TO TP-NOMBRE (K)
+           MOVE CANTIDAD (I) TO TP-CANTIDAD (K)
+           MOVE INGRESO (I) TO TP-INGRESO (K)
+           IF WS-INGRESO-BRUTO NOT = 0
+               COMPUTE TP-PCT (K) ROUNDED =
+                   (TP-INGRESO (K) / WS-INGRESO-BRUTO) * 100
+           END-IF
+           ADD 1 TO K
+       END-PERFORM
+       MOVE 1 TO I.
+
+       RANKEAR-CLIENTES.
+       MOVE 0 TO WS-RANK-COUNT
+       MOVE 1 TO I
+       PERFORM 999 TIMES
+           IF ID-CLIENTE (I) <> 0 AND TOTAL-GASTADO (I) > 0
+               ADD 1 TO WS-RANK-COUNT
+               MOVE TOTAL-GASTADO (I) TO WS-RANK-VALOR (WS-RANK-COUNT)
+               MOVE I TO WS-RANK-INDICE (WS-RANK-COUNT)
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       IF WS-RANK-COUNT > 0
+           PERFORM RANK-BUCKET-SORT
+           PERFORM CARGAR-TOP10-CLIENTES
+       END-IF
+       MOVE 1 TO I.
+
+       CARGAR-TOP10-CLIENTES.
+       MOVE 1 TO K
+       PERFORM VARYING J FROM WS-RANK-COUNT BY -1
+               UNTIL J < 1 OR K > 10
+           MOVE WS-RANK-INDICE-ORD (J) TO I
+           MOVE NOMBRE-CLIENTE (I) TO TC-NOMBRE (K)
+           MOVE TOTAL-GASTADO (I) TO TC-GASTADO (K)
+           ADD 1 TO K
+       END-PERFORM
+       MOVE 1 TO I.
+
+       CAPTURAR-FECHA-CORRIDA.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       STRING WS-CURRENT-DATE (1:4) '-' WS-CURRENT-DATE (5:2) '-'
+           WS-CURRENT-DATE (7:2) DELIMITED BY SIZE INTO WS-RUN-FECHA
+       STRING WS-CURRENT-DATE (9:2) ':' WS-CURRENT-DATE (11:2) ':'
+           WS-CURRENT-DATE (13:2) DELIMITED BY SIZE INTO WS-RUN-HORA
+       STRING WS-CURRENT-DATE (1:14) WS-CURRENT-DATE (15:2)
+           DELIMITED BY SIZE INTO WS-RUN-ID.
+
+       ESCRIBIR-CSV-LINEA.
+       MOVE WS-CSV-CLAVE TO WS-CSV-CLAVE-ED
+       MOVE WS-CSV-VALOR-NUM TO WS-CSV-VALOR-ED
+       MOVE WS-CSV-PCT-NUM TO WS-CSV-PCT-ED
+       MOVE SPACES TO WS-CSV-LINEA
+       STRING FUNCTION TRIM(WS-CSV-TIPO) DELIMITED BY SIZE
+           ',' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-CLAVE-ED) DELIMITED BY SIZE
+           ',' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-SKU) DELIMITED BY SIZE
+           ',' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-NOMBRE) DELIMITED BY SIZE
+           ',' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-VALOR-ED) DELIMITED BY SIZE
+           ',' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CSV-PCT-ED) DELIMITED BY SIZE
+           INTO WS-CSV-LINEA
+       END-STRING
+       MOVE WS-CSV-LINEA TO FD-RESULTADO-CSV-REC
+       WRITE FD-RESULTADO-CSV-REC
+       MOVE 0 TO WS-CSV-PCT-NUM.
 
        IMPRIMIR-CLIENTES.
+       PERFORM RANKEAR-PRODUCTOS
+       PERFORM RANKEAR-CLIENTES
+       IF WS-INGRESO-BRUTO NOT = 0
+           COMPUTE PCT-RENT ROUNDED =
+               (INGRESO-MAX-NUM / WS-INGRESO-BRUTO) * 100
+       END-IF
+       PERFORM CAPTURAR-FECHA-CORRIDA
        OPEN OUTPUT RESULTADO
-           MOVE PRODUCTO-MAS-VENDIDO TO FD-RESULTADO-REC
+       OPEN OUTPUT RESULTADO-CSV
+           MOVE 'TIPO,CLAVE,SKU,NOMBRE,VALOR,PCT'
+               TO FD-RESULTADO-CSV-REC
+           WRITE FD-RESULTADO-CSV-REC
+           MOVE SPACES TO FD-RESULTADO-REC
+           STRING '**CORRIDA** ' WS-RUN-FECHA ' ' WS-RUN-HORA
+               ' ID:' WS-RUN-ID DELIMITED BY SIZE INTO FD-RESULTADO-REC
+           WRITE FD-RESULTADO-REC
+           MOVE 'CORRIDA' TO WS-CSV-TIPO
+           MOVE 0 TO WS-CSV-CLAVE
+           MOVE SPACES TO WS-CSV-SKU
+           MOVE SPACES TO WS-CSV-NOMBRE
+           STRING WS-RUN-FECHA ' ' WS-RUN-HORA ' ID:' WS-RUN-ID
+               DELIMITED BY SIZE INTO WS-CSV-NOMBRE
+           MOVE 0 TO WS-CSV-VALOR-NUM
+           PERFORM ESCRIBIR-CSV-LINEA
+           MOVE '**TOP 10 PRODUCTOS (CANTIDAD)**' TO FD-RESULTADO-REC
            WRITE FD-RESULTADO-REC
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+               IF TP-CANTIDAD (K) > 0
+                   MOVE K TO TOP10-RANK
+                   MOVE TP-SKU (K) TO TOP10-SKU
+                   MOVE TP-NOMBRE (K) TO TOP10-NOMBRE
+                   MOVE TP-CANTIDAD (K) TO TOP10-VALOR
+                   MOVE TP-PCT (K) TO TOP10-PCT
+                   MOVE TOP10-LINEA TO FD-RESULTADO-REC
+                   WRITE FD-RESULTADO-REC
+                   MOVE 'PRODUCTO_TOP10' TO WS-CSV-TIPO
+                   MOVE K TO WS-CSV-CLAVE
+                   MOVE TP-SKU (K) TO WS-CSV-SKU
+                   MOVE TP-NOMBRE (K) TO WS-CSV-NOMBRE
+                   MOVE TP-CANTIDAD (K) TO WS-CSV-VALOR-NUM
+                   MOVE TP-PCT (K) TO WS-CSV-PCT-NUM
+                   PERFORM ESCRIBIR-CSV-LINEA
+               END-IF
+           END-PERFORM
+           MOVE PRODUCTO-MAS-RENTABLE TO FD-RESULTADO-REC
+           WRITE FD-RESULTADO-REC
+           MOVE 'PRODUCTO_RENTABLE' TO WS-CSV-TIPO
+           MOVE 0 TO WS-CSV-CLAVE
+           MOVE SKU-RENT TO WS-CSV-SKU
+           MOVE NOMBRE-RENT TO WS-CSV-NOMBRE
+           MOVE INGRESO-MAX-NUM TO WS-CSV-VALOR-NUM
+           MOVE PCT-RENT TO WS-CSV-PCT-NUM
+           PERFORM ESCRIBIR-CSV-LINEA
            MOVE TOTAL-NUM TO TOTAL
            MOVE TOTAL-VENTAS TO FD-RESULTADO-REC
            WRITE FD-RESULTADO-REC
-           PERFORM 1000 TIMES            
+           MOVE 'TOTAL_VENTAS' TO WS-CSV-TIPO
+           MOVE 0 TO WS-CSV-CLAVE
+           MOVE SPACES TO WS-CSV-SKU
+           MOVE SPACES TO WS-CSV-NOMBRE
+           MOVE TOTAL-NUM TO WS-CSV-VALOR-NUM
+           PERFORM ESCRIBIR-CSV-LINEA
+           MOVE '**TOP 10 CLIENTES (GASTO)**' TO FD-RESULTADO-REC
+           WRITE FD-RESULTADO-REC
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+               IF TC-GASTADO (K) > 0
+                   MOVE K TO TOPC-RANK
+                   MOVE TC-NOMBRE (K) TO TOPC-NOMBRE
+                   MOVE TC-GASTADO (K) TO TOPC-VALOR
+                   MOVE TOP10-LINEA-CLI TO FD-RESULTADO-REC
+                   WRITE FD-RESULTADO-REC
+                   MOVE 'CLIENTE_TOP10' TO WS-CSV-TIPO
+                   MOVE K TO WS-CSV-CLAVE
+                   MOVE SPACES TO WS-CSV-SKU
+                   MOVE TC-NOMBRE (K) TO WS-CSV-NOMBRE
+                   MOVE TC-GASTADO (K) TO WS-CSV-VALOR-NUM
+                   PERFORM ESCRIBIR-CSV-LINEA
+               END-IF
+           END-PERFORM
+           MOVE '**LISTADO DE CLIENTES (GASTO TOTAL)**' TO
+               FD-RESULTADO-REC
+           WRITE FD-RESULTADO-REC
+           PERFORM 1000 TIMES
                IF ID-CLIENTE (I) <> 0
                    MOVE CLIENTE (I) TO FD-RESULTADO-REC
                    WRITE FD-RESULTADO-REC
+                   MOVE 'CLIENTE' TO WS-CSV-TIPO
+                   MOVE ID-CLIENTE (I) TO WS-CSV-CLAVE
+                   MOVE SPACES TO WS-CSV-SKU
+                   MOVE NOMBRE-CLIENTE (I) TO WS-CSV-NOMBRE
+                   MOVE TOTAL-GASTADO (I) TO WS-CSV-VALOR-NUM
+                   PERFORM ESCRIBIR-CSV-LINEA
                END-IF
                ADD 1 TO I
-           END-PERFORM           
+           END-PERFORM
+           MOVE 1 TO I
+           PERFORM REPORTAR-EXCEPCIONES
        CLOSE RESULTADO
-       MOVE 1 TO I. 
+       CLOSE RESULTADO-CSV
+       MOVE 1 TO I.
+
+      *CLIENTE/PRODUCTO ENTRIES WITH A VALID ID BUT A BLANK NAME SLIP
+      *THROUGH THE LISTINGS ABOVE SILENTLY (THEY ONLY CHECK ID <> 0),
+      *SO DATA CORRUPTION UPSTREAM (A BAD nombres.txt/elementos.txt ROW)
+      *JUST SHOWS UP AS AN EMPTY NAME IN THE MIDDLE OF THE LIST. THIS
+      *CALLS THOSE ENTRIES OUT IN A SEPARATE SECTION INSTEAD.
+       REPORTAR-EXCEPCIONES.
+       MOVE '**EXCEPCIONES DE CALIDAD DE DATOS**' TO FD-RESULTADO-REC
+       WRITE FD-RESULTADO-REC
+       PERFORM 1000 TIMES
+           IF ID-CLIENTE (I) <> 0 AND NOMBRE-CLIENTE (I) = SPACES
+               STRING 'CLIENTE ID ' ID-CLIENTE (I)
+                   ' SIN NOMBRE (POSIBLE CORRUPCION)'
+                   DELIMITED BY SIZE INTO FD-RESULTADO-REC
+               WRITE FD-RESULTADO-REC
+               MOVE 'EXCEPCION_CLIENTE' TO WS-CSV-TIPO
+               MOVE ID-CLIENTE (I) TO WS-CSV-CLAVE
+               MOVE SPACES TO WS-CSV-SKU
+               MOVE 'SIN NOMBRE' TO WS-CSV-NOMBRE
+               MOVE 0 TO WS-CSV-VALOR-NUM
+               PERFORM ESCRIBIR-CSV-LINEA
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I
+       PERFORM 1000 TIMES
+           IF CANTIDAD (I) > 0 AND NOMBRE-PRODUCTO (I) = SPACES
+               STRING 'PRODUCTO ID ' ID-PRODUCTO (I)
+                   ' SIN NOMBRE (POSIBLE CORRUPCION)'
+                   DELIMITED BY SIZE INTO FD-RESULTADO-REC
+               WRITE FD-RESULTADO-REC
+               MOVE 'EXCEPCION_PRODUCTO' TO WS-CSV-TIPO
+               MOVE 0 TO WS-CSV-CLAVE
+               MOVE SKU-PRODUCTO (I) TO WS-CSV-SKU
+               MOVE 'SIN NOMBRE' TO WS-CSV-NOMBRE
+               MOVE 0 TO WS-CSV-VALOR-NUM
+               PERFORM ESCRIBIR-CSV-LINEA
+           END-IF
+           ADD 1 TO I
+       END-PERFORM
+       MOVE 1 TO I.
+
+       COPY BUCKET-SORT-PROC.
