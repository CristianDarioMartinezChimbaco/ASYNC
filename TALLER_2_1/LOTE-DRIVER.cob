@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE-DRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+      ****************************************************************
+      * WS SECTION
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-CANTIDAD-ARG         PIC X(20).
+       01  WS-COMANDO              PIC X(100).
+       01  WS-PASO-OK              PIC X(01) VALUE 'S'.
+
+       PROCEDURE DIVISION.
+      *RUNS CREAR-DATOS, DUPLICATES dataset.txt INTO THE dataset0.txt
+      *AND dataset4.txt COPIES LEER-DATOS0/LEER-DATOS4 EXPECT, THEN
+      *RUNS BOTH REPORTING STEPS. STOPS AT THE FIRST FAILING STEP AND
+      *SAYS WHICH ONE FAILED, SO A MISSING resultado4.txt ISN'T A
+      *SURPRISE. OPTIONAL ROW-COUNT OVERRIDE IS PASSED THROUGH TO
+      *CREAR-DATOS, SEE CREAR-DATOS.
+       ACCEPT WS-CANTIDAD-ARG FROM COMMAND-LINE
+       PERFORM PASO-CREAR-DATOS
+       IF WS-PASO-OK = 'S'
+           PERFORM PASO-COPIAR-DATASET0
+       END-IF
+       IF WS-PASO-OK = 'S'
+           PERFORM PASO-COPIAR-DATASET4
+       END-IF
+       IF WS-PASO-OK = 'S'
+           PERFORM PASO-LEER-DATOS0
+       END-IF
+       IF WS-PASO-OK = 'S'
+           PERFORM PASO-LEER-DATOS4
+       END-IF
+       IF WS-PASO-OK = 'S'
+           DISPLAY "LOTE COMPLETADO: resultado.txt Y resultado4.txt "
+               "GENERADOS"
+       END-IF.
+       STOP RUN.
+
+       PASO-CREAR-DATOS.
+       MOVE SPACES TO WS-COMANDO
+       IF WS-CANTIDAD-ARG = SPACES
+           STRING "./CREAR-DATOS" DELIMITED BY SIZE INTO WS-COMANDO
+       ELSE
+           STRING "./CREAR-DATOS " WS-CANTIDAD-ARG
+               DELIMITED BY SIZE INTO WS-COMANDO
+       END-IF
+       CALL "SYSTEM" USING WS-COMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "PASO CREAR-DATOS FALLO (RC=" RETURN-CODE ")"
+           MOVE 'N' TO WS-PASO-OK
+       END-IF.
+
+       PASO-COPIAR-DATASET0.
+       CALL "SYSTEM" USING "cp dataset.txt dataset0.txt"
+       IF RETURN-CODE NOT = 0
+           DISPLAY "PASO COPIAR dataset0.txt FALLO (RC=" RETURN-CODE
+               ")"
+           MOVE 'N' TO WS-PASO-OK
+       END-IF.
+
+       PASO-COPIAR-DATASET4.
+       CALL "SYSTEM" USING "cp dataset.txt dataset4.txt"
+       IF RETURN-CODE NOT = 0
+           DISPLAY "PASO COPIAR dataset4.txt FALLO (RC=" RETURN-CODE
+               ")"
+           MOVE 'N' TO WS-PASO-OK
+       END-IF.
+
+       PASO-LEER-DATOS0.
+       CALL "SYSTEM" USING "./LEER-DATOS0"
+       IF RETURN-CODE NOT = 0
+           DISPLAY "PASO LEER-DATOS0 FALLO (RC=" RETURN-CODE ")"
+           MOVE 'N' TO WS-PASO-OK
+       END-IF.
+
+       PASO-LEER-DATOS4.
+       CALL "SYSTEM" USING "./LEER-DATOS4"
+       IF RETURN-CODE NOT = 0
+           DISPLAY "PASO LEER-DATOS4 FALLO (RC=" RETURN-CODE ")"
+           MOVE 'N' TO WS-PASO-OK
+       END-IF.
