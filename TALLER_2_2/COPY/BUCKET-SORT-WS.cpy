@@ -0,0 +1,32 @@
+      ****************************************************************
+      * BUCKET-SORT-WS - WORKING STORAGE FOR THE SHARED BUCKET-SORT
+      * RANKING ENGINE (SEE BUCKET-SORT-PROC.cpy). CALLERS LOAD UP TO
+      * WS-RANK-MAX ENTRIES OF (VALOR, INDICE) INTO WS-RANK-ENTRADA,
+      * SET WS-RANK-COUNT, PERFORM RANK-BUCKET-SORT, THEN READ THE
+      * RESULT BACK OUT OF WS-RANK-ORDENADO ASCENDING BY VALOR - THE
+      * INDICE CARRIES THE CALLER'S OWN TABLE SUBSCRIPT (E.G. A
+      * PRODUCTO OR CLIENTE ROW) SO IT CAN MAP A SORTED ENTRY BACK TO
+      * THE REST OF THAT ROW'S DATA.
+      ****************************************************************
+       01  WS-RANK-COUNT           PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-ENTRADA         OCCURS 999 TIMES.
+           05  WS-RANK-VALOR       PIC 9(15) VALUE ZEROS.
+           05  WS-RANK-INDICE      PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-ORDENADO        OCCURS 999 TIMES.
+           05  WS-RANK-VALOR-ORD   PIC 9(15) VALUE ZEROS.
+           05  WS-RANK-INDICE-ORD  PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-MAX-VALOR       PIC 9(15) VALUE ZEROS.
+       01  WS-RANK-NUM-BUCKETS     PIC 9(02) VALUE 10.
+       01  WS-RANK-ANCHO-BUCKET    PIC 9(15) VALUE ZEROS.
+       01  WS-RANK-BUCKET-NUM      OCCURS 10 TIMES
+                                   PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-BUCKETS         OCCURS 10 TIMES.
+           05  WS-RANK-BUCKET-ENTRADA OCCURS 999 TIMES.
+               10  WS-RANK-BK-VALOR    PIC 9(15) VALUE ZEROS.
+               10  WS-RANK-BK-INDICE   PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-I               PIC 9(03) VALUE 1.
+       01  WS-RANK-J               PIC 9(03) VALUE 1.
+       01  WS-RANK-B               PIC 9(02) VALUE 1.
+       01  WS-RANK-TEMP-VALOR      PIC 9(15) VALUE ZEROS.
+       01  WS-RANK-TEMP-INDICE     PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-OUT-POS         PIC 9(03) VALUE ZEROS.
